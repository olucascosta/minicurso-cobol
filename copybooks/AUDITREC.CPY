@@ -0,0 +1,24 @@
+      *================================================================
+      *    COPY MEMBER.... AUDITREC
+      *    FUNCAO......... LAYOUT DO REGISTRO DA TRILHA DE AUDITORIA
+      *                     (AUDITLOG) GRAVADO POR CONDICIONAL0001 E
+      *                     CONDICIONAL0002 A CADA DECISAO DE FAIXA OU
+      *                     DE NOTA, PARA RECONSTITUICAO POSTERIOR.
+      *    USO............ COPY AUDITREC.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR   DESCRICAO
+      *    ---------- ------- -----------------------------------------
+      *    2026-08-09  MCR    CRIACAO DO LAYOUT.
+      *    2026-08-09  MCR    AUDIT-CLASSIFICACAO AMPLIADO DE X(20) PARA
+      *                       X(22) PARA COMPORTAR OS TEXTOS DE
+      *                       CLASSIFICACAO DE CONDICIONAL0001 SEM
+      *                       CORTE.
+      *================================================================
+       01  AUDIT-REGISTRO.
+           10  AUDIT-PROGRAMA           PIC X(15).
+           10  AUDIT-DATA-HORA.
+               15  AUDIT-DATA           PIC 9(08).
+               15  AUDIT-HORA           PIC 9(08).
+           10  AUDIT-VALOR-ENTRADA      PIC 9(07).
+           10  AUDIT-CLASSIFICACAO      PIC X(22).
+           10  AUDIT-DETALHE            PIC X(30).

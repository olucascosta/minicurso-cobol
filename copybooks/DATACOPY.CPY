@@ -0,0 +1,20 @@
+      *================================================================
+      *    COPY MEMBER.... DATACOPY
+      *    FUNCAO......... LAYOUT PADRAO DE DATA (DIA/MES/ANO)
+      *    USO............ COPY DATACOPY REPLACING ==:PREFIXO:== BY
+      *                     ==xxxx-==.  O PREFIXO E OBRIGATORIO E DEVE
+      *                     TERMINAR COM HIFEN, EX.: ==WS-== OU
+      *                     ==EVT-INI-==, PARA EVITAR COLISAO DE NOMES
+      *                     QUANDO UM PROGRAMA PRECISAR DE MAIS DE UMA
+      *                     DATA (INICIO/FIM, EMISSAO/VENCIMENTO ETC).
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR   DESCRICAO
+      *    ---------- ------- -----------------------------------------
+      *    2026-08-09  MCR    EXTRAIDO DO WORKING-STORAGE DE NIVEL PARA
+      *                       USO COMUM ENTRE OS PROGRAMAS DO LOTE.
+      *================================================================
+       01  :PREFIXO:DATA.
+           10  :PREFIXO:DIA                PIC 9(02).
+           10  :PREFIXO:MES                PIC 9(02).
+           10  :PREFIXO:ANO                PIC 9(04).
+           66  :PREFIXO:DIA-MES RENAMES :PREFIXO:DIA THRU :PREFIXO:MES.

@@ -0,0 +1,33 @@
+      *================================================================
+      *    COPY MEMBER.... EVENTOREC
+      *    FUNCAO......... LAYOUT DO REGISTRO DO MESTRE DE EVENTOS
+      *                     (ARQUIVO EVENTOS). CODIGO, NOME (MESMO
+      *                     PIC A(9) USADO POR VARIAVEIS), FAIXA DE
+      *                     DATAS VALIDA (INICIO/FIM) E SWITCH DE
+      *                     ATIVO/INATIVO. OS GRUPOS DE DATA SAO
+      *                     ESCRITOS POR EXTENSO (NAO VIA DATACOPY)
+      *                     PORQUE DATACOPY E UM ITEM NIVEL 01 E SO
+      *                     PODE SER USADO SOZINHO NO WORKING-STORAGE
+      *                     DE UM PROGRAMA, NUNCA ANINHADO DENTRO DE
+      *                     OUTRO REGISTRO COMO ESTE.
+      *    USO............ COPY EVENTOREC.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR   DESCRICAO
+      *    ---------- ------- -----------------------------------------
+      *    2026-08-09  MCR    CRIACAO DO LAYOUT.
+      *================================================================
+       01  EVT-REGISTRO.
+           10  EVT-CODIGO               PIC 9(06).
+           10  EVT-NOME                 PIC A(09).
+           10  EVT-INI-DATA.
+               15  EVT-INI-DIA              PIC 9(02).
+               15  EVT-INI-MES              PIC 9(02).
+               15  EVT-INI-ANO              PIC 9(04).
+           10  EVT-FIM-DATA.
+               15  EVT-FIM-DIA              PIC 9(02).
+               15  EVT-FIM-MES              PIC 9(02).
+               15  EVT-FIM-ANO              PIC 9(04).
+           10  EVT-STATUS               PIC X(01).
+               88  EVT-ATIVO                 VALUE 'A'.
+               88  EVT-INATIVO               VALUE 'I'.
+           10  FILLER                   PIC X(48).

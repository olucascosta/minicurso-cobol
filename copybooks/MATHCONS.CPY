@@ -0,0 +1,16 @@
+      *================================================================
+      *    COPY MEMBER.... MATHCONS
+      *    FUNCAO......... CONSTANTES MATEMATICAS DE USO COMUM NOS
+      *                     CALCULOS DE AREA E DE INTERVALO DE DATAS
+      *                     DO LOTE.  NIVEL 78 USADO PARA DECLARAR
+      *                     CONSTANTE, SEM AREA DE MEMORIA PROPRIA.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR   DESCRICAO
+      *    ---------- ------- -----------------------------------------
+      *    2026-08-09  MCR    EXTRAIDO DO WORKING-STORAGE DE NIVEL PARA
+      *                       USO COMUM ENTRE OS PROGRAMAS DO LOTE.
+      *================================================================
+       78  MC-PI                         VALUE 3.14159.
+       78  MC-E                          VALUE 2.71828.
+       78  MC-DIAS-NO-ANO                VALUE 365.
+       78  MC-DIAS-NO-ANO-BISSEXTO       VALUE 366.

@@ -0,0 +1,33 @@
+      *================================================================
+      *    COPY MEMBER.... PARMCARD
+      *    FUNCAO......... CARTAO DE PARAMETROS (ESTILO JCL) DE 80
+      *                     COLUNAS, LIDO UMA VEZ NO INICIO DO JOB E
+      *                     USADO PARA LEVAR A DATA DE PROCESSAMENTO
+      *                     (MES/ANO) E OS SWITCHES DE EXECUCAO PARA
+      *                     OS PROGRAMAS DE LOTE, SEM REDIGITACAO EM
+      *                     CADA ACCEPT.  O PROGRAMA QUE LER O CARTAO
+      *                     DEVE MOVER PARM-MES-PROC/PARM-ANO-PROC
+      *                     PARA O SEU PROPRIO GRUPO COPY DATACOPY.
+      *    USO............ COPY PARMCARD.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR   DESCRICAO
+      *    ---------- ------- -----------------------------------------
+      *    2026-08-09  MCR    CRIACAO DO LAYOUT.
+      *    2026-08-09  MCR    ACRESCIDO SWITCH DE EXPORTACAO EM CSV.
+      *================================================================
+       01  PARM-CARTAO-REG.
+           10  PARM-ANO-PROC            PIC 9(04).
+           10  PARM-MES-PROC            PIC 9(02).
+           10  PARM-MODO-EXECUCAO       PIC X(01).
+               88  PARM-MODO-INTERATIVO      VALUE 'I'.
+               88  PARM-MODO-LOTE            VALUE 'L'.
+           10  PARM-SIMULACAO-SW        PIC X(01).
+               88  PARM-SIMULACAO-ATIVA      VALUE 'S'.
+               88  PARM-SIMULACAO-INATIVA    VALUE 'N'.
+           10  PARM-LIMITE-SIMULADO     PIC 9(05).
+           10  PARM-CHAVE-RESTART       PIC 9(06).
+           10  PARM-INTERVALO-CHECKPNT  PIC 9(04).
+           10  PARM-CSV-EXPORT-SW       PIC X(01).
+               88  PARM-CSV-ATIVO            VALUE 'S'.
+               88  PARM-CSV-INATIVO          VALUE 'N'.
+           10  FILLER                   PIC X(56).

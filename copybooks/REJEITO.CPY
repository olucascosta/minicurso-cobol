@@ -0,0 +1,22 @@
+      *================================================================
+      *    COPY MEMBER.... REJEITO
+      *    FUNCAO......... LAYOUT DO REGISTRO DE ENTRADA REJEITADA
+      *                     (REJLOG) GRAVADO QUANDO O VALOR DIGITADO
+      *                     OU LIDO NAO PASSA NA VALIDACAO NUMERICA.
+      *    USO............ COPY REJEITO.
+      *    HISTORICO DE ALTERACOES
+      *    DATA       AUTOR   DESCRICAO
+      *    ---------- ------- -----------------------------------------
+      *    2026-08-09  MCR    CRIACAO DO LAYOUT.
+      *================================================================
+       01  REJ-REGISTRO.
+           10  REJ-PROGRAMA             PIC X(15).
+           10  REJ-DATA-HORA.
+               15  REJ-DATA             PIC 9(08).
+               15  REJ-HORA             PIC 9(08).
+           10  REJ-VALOR-DIGITADO       PIC X(07).
+           10  REJ-CODIGO-MOTIVO        PIC X(04).
+               88  REJ-NAO-NUMERICO          VALUE 'E001'.
+               88  REJ-FORA-DE-FAIXA         VALUE 'E002'.
+           10  REJ-DESCRICAO-MOTIVO     PIC X(30).
+           10  FILLER                   PIC X(04).

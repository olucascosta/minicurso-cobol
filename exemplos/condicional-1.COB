@@ -1,23 +1,552 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONDICIONAL0001.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           77 VALOR PIC 9(5).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "VALOR: "
-           ACCEPT VALOR
-
-           IF VALOR NOT EQUAL 10 THEN
-               IF VALOR > 10 THEN
-                   DISPLAY 'VALOR EH MAIOR QUE 10!'
-               ELSE
-                   DISPLAY 'VALOR EH MENOR QUE 10!'
-               END-IF
-           ELSE
-               DISPLAY 'VALOR EH IGUAL A 10!'
-           END-IF.
-
-           STOP RUN.
-       END PROGRAM CONDICIONAL0001.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONDICIONAL0001.
+000120 AUTHOR. M-CORREIA.
+000130 INSTALLATION. CENTRO DE TREINAMENTO COBOL.
+000140 DATE-WRITTEN. 2018-10-27.
+000150 DATE-COMPILED.
+000160*================================================================
+000170*    HISTORICO DE ALTERACOES
+000180*    DATA       AUTOR   DESCRICAO
+000190*    ---------- ------- -----------------------------------------
+000200*    2018-10-27  MCR    VERSAO ORIGINAL - UM ACCEPT DE VALOR,
+000210*                       CLASSIFICADO CONTRA O LITERAL 10.
+000220*    2026-08-09  MCR    CUTOFF PASSOU A VIR DO ARQUIVO CTLPARM
+000230*                       (DEFAULT 10 SE O ARQUIVO NAO EXISTIR).
+000240*                       INCLUIDO MODO LOTE QUE LE O EXTRATO DE
+000250*                       TRANSACOES (TRANSVLR) E GERA RELATORIO
+000260*                       DE FAIXAS (REPVLR) COM SUBTOTAIS. O MODO
+000270*                       INTERATIVO (ACCEPT UNICO) CONTINUA
+000280*                       DISPONIVEL PARA CONSULTAS AVULSAS, AGORA
+000290*                       COM VALIDACAO DE ENTRADA E REJEITO PARA
+000300*                       VALOR NAO-NUMERICO. CADA CLASSIFICACAO,
+000310*                       EM QUALQUER MODO, E GRAVADA NO AUDITLOG.
+000320*                       O MODO E A DATA DE PROCESSAMENTO AGORA
+000330*                       VEM DE UM CARTAO DE PARAMETROS (PARMCARD)
+000340*                       LIDO NO INICIO DO JOB. ACRESCENTADO MODO
+000350*                       DE SIMULACAO QUE COMPARA A CLASSIFICACAO
+000360*                       PELO CUTOFF VIGENTE COM UM CUTOFF
+000370*                       PROPOSTO, SEM GRAVAR O RELATORIO VIVO.
+000375*    2026-08-09  MCR    STOP RUN TROCADO POR GOBACK PARA PODER SER
+000376*                       CHAMADO POR UM MENU (MENU0001) SEM SAIR DO
+000377*                       RUN UNIT. COMO PROGRAMA PRINCIPAL, O
+000378*                       RESULTADO NAO MUDA.
+000379*    2026-08-09  MCR    OPEN INPUT DO TRANSVLR (MODO LOTE E MODO
+000380*                       SIMULACAO) PASSOU A CHECAR WS-FS-TRANS
+000381*                       ANTES DE ENTRAR NO LACO DE LEITURA; SEM
+000382*                       ISSO, TRANSVLR AUSENTE FICAVA LENDO PARA
+000383*                       SEMPRE (FS '47') SEM NUNCA ACHAR FIM DE
+000384*                       ARQUIVO. AUSENTE AGORA E TRATADO COMO
+000385*                       EXTRATO VAZIO, COMO UM ARQUIVO OPTIONAL.
+000386*    2026-08-09  MCR    PARM-ANO-PROC/PARM-MES-PROC, LIDOS DO
+000387*                       CARTAO E ATE AQUI NAO USADOS, AGORA SAO
+000388*                       DEFAULTADOS PARA ZERO E IMPRESSOS NO
+000389*                       RODAPE DO REPVLR QUANDO O CARTAO TRAZ UM
+000390*                       PERIODO DE PROCESSAMENTO.
+000391*================================================================
+000392*    FUNCAO......... CLASSIFICA VALORES DE TRANSACAO CONTRA UM
+000400*                     CUTOFF PARAMETRIZADO, EM MODO INTERATIVO
+000410*                     (UM VALOR POR EXECUCAO) OU EM MODO LOTE
+000420*                     (EXTRATO COMPLETO COM RELATORIO DE FAIXAS).
+000430*================================================================
+000440
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT OPTIONAL PARM-CARTAO-FILE ASSIGN TO "PARMCARD"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-FS-PARM.
+000510
+000520     SELECT OPTIONAL CTL-PARAMETROS-FILE ASSIGN TO "CTLPARM"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-FS-CTL.
+000550
+000560     SELECT TRANSVLR-FILE ASSIGN TO "TRANSVLR"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-FS-TRANS.
+000590
+000600     SELECT REPVLR-FILE ASSIGN TO "REPVLR"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-FS-REP.
+000630
+000640     SELECT REJLOG-FILE ASSIGN TO "REJLOG"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-FS-REJ.
+000670
+000680     SELECT OPTIONAL AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-FS-AUD.
+000710
+000720 DATA DIVISION.
+000730 FILE SECTION.
+000740 FD  PARM-CARTAO-FILE.
+000750 01  PARM-CARTAO-LINHA           PIC X(80).
+000760
+000770 FD  CTL-PARAMETROS-FILE.
+000780 01  CTL-PARAMETROS-LINHA.
+000790     10  CTL-LIMITE-ENTRADA       PIC 9(05).
+000800     10  FILLER                   PIC X(75).
+000810
+000820 FD  TRANSVLR-FILE.
+000822*    TRANS-DATA E ESCRITO POR EXTENSO (NAO VIA DATACOPY) PELO
+000824*    MESMO MOTIVO DOCUMENTADO EM EVENTOREC: DATACOPY E 01 E NAO
+000826*    PODE SER ANINHADO DENTRO DE TRANS-REGISTRO.
+000830 01  TRANS-REGISTRO.
+000840     10  TRANS-CHAVE              PIC 9(06).
+000850     10  TRANS-VALOR              PIC X(05).
+000852     10  TRANS-DATA.
+000854         15  TRANS-DIA                PIC 9(02).
+000856         15  TRANS-MES                PIC 9(02).
+000858         15  TRANS-ANO                PIC 9(04).
+000860     10  FILLER                   PIC X(61).
+000870
+000880 FD  REPVLR-FILE.
+000890 01  REP-LINHA                    PIC X(80).
+000900
+000910 FD  REJLOG-FILE.
+000920 01  REJ-LINHA                    PIC X(76).
+000930
+000940 FD  AUDITLOG-FILE.
+000950 01  AUD-LINHA                    PIC X(90).
+000960
+000970 WORKING-STORAGE SECTION.
+000980*----------------------------------------------------------------
+000990*    CARTAO DE PARAMETROS E CONTROLE DE CUTOFF
+001000*----------------------------------------------------------------
+001010     COPY PARMCARD.
+001020     COPY AUDITREC.
+001030     COPY REJEITO.
+001035     COPY DATACOPY REPLACING ==:PREFIXO:== BY ==WS-PROC-==.
+001040
+001050 77  WS-FS-PARM               PIC X(02) VALUE '00'.
+001060 77  WS-FS-CTL                PIC X(02) VALUE '00'.
+001070 77  WS-FS-TRANS              PIC X(02) VALUE '00'.
+001080 77  WS-FS-REP                PIC X(02) VALUE '00'.
+001090 77  WS-FS-REJ                PIC X(02) VALUE '00'.
+001100 77  WS-FS-AUD                PIC X(02) VALUE '00'.
+001110
+001120 77  WS-LIMITE                PIC 9(05) VALUE 10.
+001130 77  WS-EOF-TRANS-SW          PIC X(01) VALUE 'N'.
+001140         88  FIM-TRANSVLR              VALUE 'S'.
+001150
+001160*----------------------------------------------------------------
+001170*    AREA DE ENTRADA INTERATIVA - ACCEPT PARA X, TESTE NUMERIC,
+001180*    SO DEPOIS MOVE PARA O CAMPO NUMERICO, JA VALIDADO.
+001190*----------------------------------------------------------------
+001200 77  WS-VALOR-DIGITADO        PIC X(07) VALUE SPACES.
+001210 77  VALOR                    PIC 9(05) VALUE ZEROS.
+001220 77  WS-ENTRADA-VALIDA-SW     PIC X(01) VALUE 'N'.
+001230         88  ENTRADA-VALIDA            VALUE 'S'.
+001240         88  ENTRADA-INVALIDA          VALUE 'N'.
+001250
+001260*----------------------------------------------------------------
+001270*    CONTADORES DE FAIXA (RELATORIO VIVO E SIMULACAO)
+001280*----------------------------------------------------------------
+001290 77  WS-CNT-MAIOR             PIC 9(07) VALUE ZEROS.
+001300 77  WS-CNT-IGUAL             PIC 9(07) VALUE ZEROS.
+001310 77  WS-CNT-MENOR             PIC 9(07) VALUE ZEROS.
+001320 77  WS-CNT-TOTAL             PIC 9(07) VALUE ZEROS.
+001330
+001340 77  WS-CNT-SIM-MAIOR         PIC 9(07) VALUE ZEROS.
+001350 77  WS-CNT-SIM-IGUAL         PIC 9(07) VALUE ZEROS.
+001360 77  WS-CNT-SIM-MENOR         PIC 9(07) VALUE ZEROS.
+001370 77  WS-CNT-MUDOU-FAIXA       PIC 9(07) VALUE ZEROS.
+001380
+001390 77  WS-CLASSIFICACAO         PIC X(22) VALUE SPACES.
+001400 77  WS-CLASSIFICACAO-SIM     PIC X(22) VALUE SPACES.
+001410 77  WS-VALOR-NUM             PIC 9(05) VALUE ZEROS.
+001420
+001430*----------------------------------------------------------------
+001440*    TIMESTAMP PARA AUDITORIA E REJEITO
+001450*----------------------------------------------------------------
+001460 77  WS-DATA-ATUAL            PIC 9(08) VALUE ZEROS.
+001470 77  WS-HORA-ATUAL            PIC 9(08) VALUE ZEROS.
+001480
+001490 PROCEDURE DIVISION.
+001500*================================================================
+001510*    0000-MAINLINE
+001520*================================================================
+001530 0000-MAINLINE.
+001540     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001550
+001560     EVALUATE TRUE
+001570         WHEN PARM-SIMULACAO-ATIVA
+001580             PERFORM 5000-SIMULAR THRU 5000-EXIT
+001590         WHEN PARM-MODO-INTERATIVO
+001600             PERFORM 2000-PROCESSAR-INTERATIVO THRU 2000-EXIT
+001610         WHEN OTHER
+001620             PERFORM 3000-PROCESSAR-LOTE THRU 3000-EXIT
+001630     END-EVALUATE
+001640
+001650     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+001660
+001670     GOBACK.
+001680
+001690*================================================================
+001700*    1000-INICIALIZAR - LE O CARTAO DE PARAMETROS E O ARQUIVO DE
+001710*    CONTROLE DO CUTOFF. OS DOIS SAO OPTIONAL: SE NAO EXISTIREM,
+001720*    FICAM OS VALORES DEFAULT (MODO LOTE, SEM SIMULACAO, CUTOFF
+001730*    10) EXATAMENTE COMO NA VERSAO ORIGINAL DO PROGRAMA.
+001740*================================================================
+001750 1000-INICIALIZAR.
+001760     MOVE 'L' TO PARM-MODO-EXECUCAO
+001770     MOVE 'N' TO PARM-SIMULACAO-SW
+001780     MOVE ZEROS TO PARM-LIMITE-SIMULADO
+001782     MOVE ZEROS TO PARM-ANO-PROC PARM-MES-PROC
+001790
+001800     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+001810     ACCEPT WS-HORA-ATUAL FROM TIME
+001820
+001830     OPEN INPUT PARM-CARTAO-FILE
+001840     IF WS-FS-PARM = '00'
+001850         READ PARM-CARTAO-FILE INTO PARM-CARTAO-REG
+001860             AT END
+001870                 CONTINUE
+001880         END-READ
+001890         CLOSE PARM-CARTAO-FILE
+001900     END-IF
+001910
+001920     MOVE 10 TO WS-LIMITE
+001930     OPEN INPUT CTL-PARAMETROS-FILE
+001940     IF WS-FS-CTL = '00'
+001950         READ CTL-PARAMETROS-FILE
+001960             AT END
+001970                 CONTINUE
+001980             NOT AT END
+001990                 MOVE CTL-LIMITE-ENTRADA TO WS-LIMITE
+002000         END-READ
+002010         CLOSE CTL-PARAMETROS-FILE
+002020     END-IF.
+002030 1000-EXIT.
+002040     EXIT.
+002050
+002060*================================================================
+002070*    2000-PROCESSAR-INTERATIVO - MODO DE CONSULTA AVULSA: UM
+002080*    VALOR POR EXECUCAO, VALIDADO ANTES DE CLASSIFICAR.
+002090*================================================================
+002100 2000-PROCESSAR-INTERATIVO.
+002110     OPEN OUTPUT REJLOG-FILE
+002120     OPEN EXTEND AUDITLOG-FILE
+002160
+002170     DISPLAY "VALOR: "
+002180     ACCEPT WS-VALOR-DIGITADO
+002190
+002200     PERFORM 2100-VALIDAR-ENTRADA THRU 2100-EXIT
+002210
+002220     IF ENTRADA-VALIDA
+002230         MOVE VALOR TO WS-VALOR-NUM
+002240         PERFORM 2200-CLASSIFICAR-VALOR THRU 2200-EXIT
+002250         DISPLAY WS-CLASSIFICACAO
+002260         PERFORM 7000-GRAVAR-AUDITORIA THRU 7000-EXIT
+002270     END-IF
+002280
+002290     CLOSE REJLOG-FILE
+002300     CLOSE AUDITLOG-FILE.
+002310 2000-EXIT.
+002320     EXIT.
+002330
+002340*================================================================
+002350*    2100-VALIDAR-ENTRADA - SO ACEITA VALOR NUMERICO DENTRO DA
+002360*    FAIXA DO PIC 9(05); CASO CONTRARIO GRAVA NO REJLOG.
+002370*================================================================
+002380 2100-VALIDAR-ENTRADA.
+002390     SET ENTRADA-VALIDA TO TRUE
+002400
+002410     IF FUNCTION TRIM (WS-VALOR-DIGITADO) IS NOT NUMERIC
+002420         SET ENTRADA-INVALIDA TO TRUE
+002430         MOVE SPACES TO REJ-REGISTRO
+002440         MOVE 'E001' TO REJ-CODIGO-MOTIVO
+002450         MOVE 'VALOR DIGITADO NAO E NUMERICO'
+002460             TO REJ-DESCRICAO-MOTIVO
+002470         PERFORM 7100-GRAVAR-REJEITO THRU 7100-EXIT
+002480         GO TO 2100-EXIT
+002490     END-IF
+002500
+002510     COMPUTE VALOR =
+002512         FUNCTION NUMVAL (FUNCTION TRIM (WS-VALOR-DIGITADO))
+002514         ON SIZE ERROR
+002516             SET ENTRADA-INVALIDA TO TRUE
+002518             MOVE SPACES TO REJ-REGISTRO
+002520             MOVE 'E002' TO REJ-CODIGO-MOTIVO
+002522             MOVE 'VALOR FORA DA FAIXA PERMITIDA'
+002524                 TO REJ-DESCRICAO-MOTIVO
+002526             PERFORM 7100-GRAVAR-REJEITO THRU 7100-EXIT
+002528             GO TO 2100-EXIT
+002530     END-COMPUTE.
+002620 2100-EXIT.
+002630     EXIT.
+002640
+002650*================================================================
+002660*    2200-CLASSIFICAR-VALOR - MESMA REGRA DE NEGOCIO ORIGINAL,
+002670*    SO QUE CONTRA O CUTOFF PARAMETRIZADO (WS-LIMITE) EM VEZ DO
+002680*    LITERAL 10.
+002690*================================================================
+002700 2200-CLASSIFICAR-VALOR.
+002710     IF WS-VALOR-NUM NOT EQUAL WS-LIMITE
+002720         IF WS-VALOR-NUM > WS-LIMITE
+002730             MOVE 'VALOR EH MAIOR QUE 10!' TO WS-CLASSIFICACAO
+002740         ELSE
+002750             MOVE 'VALOR EH MENOR QUE 10!' TO WS-CLASSIFICACAO
+002760         END-IF
+002770     ELSE
+002780         MOVE 'VALOR EH IGUAL A 10!' TO WS-CLASSIFICACAO
+002790     END-IF.
+002800 2200-EXIT.
+002810     EXIT.
+002820
+002830*================================================================
+002840*    3000-PROCESSAR-LOTE - LE O EXTRATO DE TRANSACOES INTEIRO E
+002850*    GERA O RELATORIO DE FAIXAS COM SUBTOTAIS POR FAIXA.
+002860*================================================================
+002870 3000-PROCESSAR-LOTE.
+002880     MOVE 'N' TO WS-EOF-TRANS-SW
+002890     MOVE ZEROS TO WS-CNT-MAIOR WS-CNT-IGUAL WS-CNT-MENOR
+002900
+002910     OPEN INPUT TRANSVLR-FILE
+002920     OPEN OUTPUT REPVLR-FILE
+002930     OPEN OUTPUT REJLOG-FILE
+002940     OPEN EXTEND AUDITLOG-FILE
+002980
+002990     IF WS-FS-TRANS = '00'
+002992         PERFORM 3100-LER-TRANSVLR THRU 3100-EXIT
+002994
+002996         PERFORM 3200-PROCESSAR-UM-REGISTRO THRU 3200-EXIT
+002998             UNTIL FIM-TRANSVLR
+003000     ELSE
+003002         SET FIM-TRANSVLR TO TRUE
+003004     END-IF
+003010
+003040     PERFORM 3300-GRAVAR-SUBTOTAIS THRU 3300-EXIT
+003050
+003060     CLOSE TRANSVLR-FILE
+003070     CLOSE REPVLR-FILE
+003080     CLOSE REJLOG-FILE
+003090     CLOSE AUDITLOG-FILE.
+003100 3000-EXIT.
+003110     EXIT.
+003120
+003130 3100-LER-TRANSVLR.
+003140     READ TRANSVLR-FILE
+003150         AT END
+003160             SET FIM-TRANSVLR TO TRUE
+003170     END-READ.
+003180 3100-EXIT.
+003190     EXIT.
+003200
+003210 3200-PROCESSAR-UM-REGISTRO.
+003220     MOVE TRANS-VALOR TO WS-VALOR-DIGITADO
+003230     PERFORM 2100-VALIDAR-ENTRADA THRU 2100-EXIT
+003240
+003250     IF ENTRADA-VALIDA
+003260         MOVE VALOR TO WS-VALOR-NUM
+003270         PERFORM 2200-CLASSIFICAR-VALOR THRU 2200-EXIT
+003280         PERFORM 3210-TALIAR-FAIXA THRU 3210-EXIT
+003290         PERFORM 3220-GRAVAR-LINHA-REP THRU 3220-EXIT
+003300         PERFORM 7000-GRAVAR-AUDITORIA THRU 7000-EXIT
+003310     END-IF
+003320
+003330     PERFORM 3100-LER-TRANSVLR THRU 3100-EXIT.
+003340 3200-EXIT.
+003350     EXIT.
+003360
+003370 3210-TALIAR-FAIXA.
+003380     EVALUATE TRUE
+003390         WHEN WS-VALOR-NUM > WS-LIMITE
+003400             ADD 1 TO WS-CNT-MAIOR
+003410         WHEN WS-VALOR-NUM = WS-LIMITE
+003420             ADD 1 TO WS-CNT-IGUAL
+003430         WHEN OTHER
+003440             ADD 1 TO WS-CNT-MENOR
+003450     END-EVALUATE.
+003460 3210-EXIT.
+003470     EXIT.
+003480
+003490 3220-GRAVAR-LINHA-REP.
+003500     MOVE SPACES TO REP-LINHA
+003510     STRING TRANS-CHAVE          DELIMITED BY SIZE
+003520            '  '                 DELIMITED BY SIZE
+003530            WS-VALOR-DIGITADO    DELIMITED BY SIZE
+003540            '  '                 DELIMITED BY SIZE
+003550            WS-CLASSIFICACAO     DELIMITED BY SIZE
+003560         INTO REP-LINHA
+003570     END-STRING
+003580     WRITE REP-LINHA.
+003590 3220-EXIT.
+003600     EXIT.
+003610
+003620 3300-GRAVAR-SUBTOTAIS.
+003630     ADD WS-CNT-MAIOR WS-CNT-IGUAL WS-CNT-MENOR
+003640         GIVING WS-CNT-TOTAL
+003650
+003660     MOVE SPACES TO REP-LINHA
+003670     WRITE REP-LINHA
+003680
+003690     MOVE SPACES TO REP-LINHA
+003700     STRING 'MAIOR QUE 10 .....: ' DELIMITED BY SIZE
+003710            WS-CNT-MAIOR          DELIMITED BY SIZE
+003720         INTO REP-LINHA
+003730     END-STRING
+003740     WRITE REP-LINHA
+003750
+003760     MOVE SPACES TO REP-LINHA
+003770     STRING 'IGUAL A 10 .......: ' DELIMITED BY SIZE
+003780            WS-CNT-IGUAL          DELIMITED BY SIZE
+003790         INTO REP-LINHA
+003800     END-STRING
+003810     WRITE REP-LINHA
+003820
+003830     MOVE SPACES TO REP-LINHA
+003840     STRING 'MENOR QUE 10 .....: ' DELIMITED BY SIZE
+003850            WS-CNT-MENOR          DELIMITED BY SIZE
+003860         INTO REP-LINHA
+003870     END-STRING
+003880     WRITE REP-LINHA
+003890
+003900     MOVE SPACES TO REP-LINHA
+003910     STRING 'TOTAL GERAL ......: ' DELIMITED BY SIZE
+003920            WS-CNT-TOTAL          DELIMITED BY SIZE
+003930         INTO REP-LINHA
+003940     END-STRING
+003950     WRITE REP-LINHA
+003952
+003954     IF PARM-ANO-PROC NOT = ZEROS
+003955         MOVE PARM-MES-PROC TO WS-PROC-MES
+003956         MOVE PARM-ANO-PROC TO WS-PROC-ANO
+003957         MOVE SPACES TO REP-LINHA
+003958         STRING 'PERIODO DE PROCESSAMENTO ..: ' DELIMITED BY SIZE
+003960                WS-PROC-MES                DELIMITED BY SIZE
+003962                '/'                        DELIMITED BY SIZE
+003964                WS-PROC-ANO                DELIMITED BY SIZE
+003966             INTO REP-LINHA
+003968         END-STRING
+003970         WRITE REP-LINHA
+003972     END-IF.
+003980 3300-EXIT.
+003990     EXIT.
+003995
+003998*================================================================
+004000*    5000-SIMULAR - RODA A CLASSIFICACAO COMPLETA DO EXTRATO COM
+004010*    O CUTOFF VIGENTE E COM O CUTOFF PROPOSTO (PARM-LIMITE-
+004020*    SIMULADO), E MOSTRA APENAS QUANTOS REGISTROS MUDARIAM DE
+004030*    FAIXA. O RELATORIO VIVO (REPVLR) NAO E TOCADO.
+004040*================================================================
+004050 5000-SIMULAR.
+004060     MOVE 'N' TO WS-EOF-TRANS-SW
+004070     MOVE ZEROS TO WS-CNT-MAIOR WS-CNT-IGUAL WS-CNT-MENOR
+004080     MOVE ZEROS TO WS-CNT-SIM-MAIOR WS-CNT-SIM-IGUAL
+004090                   WS-CNT-SIM-MENOR WS-CNT-MUDOU-FAIXA
+004100
+004110     OPEN INPUT TRANSVLR-FILE
+004120     OPEN OUTPUT REJLOG-FILE
+004130
+004140     IF WS-FS-TRANS = '00'
+004142         PERFORM 3100-LER-TRANSVLR THRU 3100-EXIT
+004144
+004146         PERFORM 5100-SIMULAR-UM-REGISTRO THRU 5100-EXIT
+004148             UNTIL FIM-TRANSVLR
+004150     ELSE
+004152         SET FIM-TRANSVLR TO TRUE
+004154     END-IF
+004180
+004190     CLOSE TRANSVLR-FILE
+004200     CLOSE REJLOG-FILE
+004210
+004220     PERFORM 5200-EXIBIR-RESULTADO-SIMULACAO THRU 5200-EXIT.
+004230 5000-EXIT.
+004240     EXIT.
+004250
+004260 5100-SIMULAR-UM-REGISTRO.
+004270     MOVE TRANS-VALOR TO WS-VALOR-DIGITADO
+004280     PERFORM 2100-VALIDAR-ENTRADA THRU 2100-EXIT
+004290
+004300     MOVE SPACES TO WS-CLASSIFICACAO WS-CLASSIFICACAO-SIM
+004310
+004320     IF ENTRADA-VALIDA
+004330         MOVE VALOR TO WS-VALOR-NUM
+004340
+004350         EVALUATE TRUE
+004360             WHEN WS-VALOR-NUM > WS-LIMITE
+004370                 ADD 1 TO WS-CNT-MAIOR
+004380                 MOVE 'MAIOR' TO WS-CLASSIFICACAO
+004390             WHEN WS-VALOR-NUM = WS-LIMITE
+004400                 ADD 1 TO WS-CNT-IGUAL
+004410                 MOVE 'IGUAL' TO WS-CLASSIFICACAO
+004420             WHEN OTHER
+004430                 ADD 1 TO WS-CNT-MENOR
+004440                 MOVE 'MENOR' TO WS-CLASSIFICACAO
+004450         END-EVALUATE
+004460
+004470         EVALUATE TRUE
+004480             WHEN WS-VALOR-NUM > PARM-LIMITE-SIMULADO
+004490                 ADD 1 TO WS-CNT-SIM-MAIOR
+004500                 MOVE 'MAIOR' TO WS-CLASSIFICACAO-SIM
+004510             WHEN WS-VALOR-NUM = PARM-LIMITE-SIMULADO
+004520                 ADD 1 TO WS-CNT-SIM-IGUAL
+004530                 MOVE 'IGUAL' TO WS-CLASSIFICACAO-SIM
+004540             WHEN OTHER
+004550                 ADD 1 TO WS-CNT-SIM-MENOR
+004560                 MOVE 'MENOR' TO WS-CLASSIFICACAO-SIM
+004570         END-EVALUATE
+004580
+004590         IF WS-CLASSIFICACAO NOT = WS-CLASSIFICACAO-SIM
+004600             ADD 1 TO WS-CNT-MUDOU-FAIXA
+004610         END-IF
+004620     END-IF
+004630
+004640     PERFORM 3100-LER-TRANSVLR THRU 3100-EXIT.
+004650 5100-EXIT.
+004660     EXIT.
+004670
+004680 5200-EXIBIR-RESULTADO-SIMULACAO.
+004690     DISPLAY 'SIMULACAO DE CUTOFF - RELATORIO VIVO NAO ALTERADO'
+004700     DISPLAY 'CUTOFF VIGENTE ....: ' WS-LIMITE
+004710     DISPLAY 'CUTOFF PROPOSTO ...: ' PARM-LIMITE-SIMULADO
+004720     DISPLAY 'FAIXA MAIOR - ATUAL: ' WS-CNT-MAIOR
+004730             '  PROPOSTO: ' WS-CNT-SIM-MAIOR
+004740     DISPLAY 'FAIXA IGUAL - ATUAL: ' WS-CNT-IGUAL
+004750             '  PROPOSTO: ' WS-CNT-SIM-IGUAL
+004760     DISPLAY 'FAIXA MENOR - ATUAL: ' WS-CNT-MENOR
+004770             '  PROPOSTO: ' WS-CNT-SIM-MENOR
+004780     DISPLAY 'REGISTROS QUE MUDARIAM DE FAIXA: '
+004790             WS-CNT-MUDOU-FAIXA.
+004800 5200-EXIT.
+004810     EXIT.
+004820
+004830*================================================================
+004840*    7000-GRAVAR-AUDITORIA - UM REGISTRO POR CLASSIFICACAO, EM
+004850*    QUALQUER MODO DE EXECUCAO.
+004860*================================================================
+004870 7000-GRAVAR-AUDITORIA.
+004880     MOVE SPACES TO AUDIT-REGISTRO
+004890     MOVE 'CONDICIONAL0001' TO AUDIT-PROGRAMA
+004900     MOVE WS-DATA-ATUAL TO AUDIT-DATA
+004910     MOVE WS-HORA-ATUAL TO AUDIT-HORA
+004920     MOVE WS-VALOR-NUM TO AUDIT-VALOR-ENTRADA
+004930     MOVE WS-CLASSIFICACAO TO AUDIT-CLASSIFICACAO
+004940     MOVE SPACES TO AUDIT-DETALHE
+004950     MOVE AUDIT-REGISTRO TO AUD-LINHA
+004960     WRITE AUD-LINHA.
+004970 7000-EXIT.
+004980     EXIT.
+004990
+005000*================================================================
+005010*    7100-GRAVAR-REJEITO
+005020*================================================================
+005030 7100-GRAVAR-REJEITO.
+005040     MOVE 'CONDICIONAL0001' TO REJ-PROGRAMA
+005050     MOVE WS-DATA-ATUAL TO REJ-DATA
+005060     MOVE WS-HORA-ATUAL TO REJ-HORA
+005070     MOVE WS-VALOR-DIGITADO TO REJ-VALOR-DIGITADO
+005080     MOVE REJ-REGISTRO TO REJ-LINHA
+005090     WRITE REJ-LINHA.
+005100 7100-EXIT.
+005110     EXIT.
+005120
+005130*================================================================
+005140*    9000-FINALIZAR
+005150*================================================================
+005160 9000-FINALIZAR.
+005170     CONTINUE.
+005180 9000-EXIT.
+005190     EXIT.
+005200
+005210 END PROGRAM CONDICIONAL0001.

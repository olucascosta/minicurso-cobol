@@ -1,27 +1,503 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONDICIONAL0002.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           77 NOTA PIC 9(2).
-
-
-       PROCEDURE DIVISION.
-       MENU.
-           DISPLAY "NOTA: "
-           ACCEPT NOTA
-
-      *O comando EVALUATE fornece uma nota��o abreviada para uma s�rie
-      * de declara��es IF.
-           EVALUATE NOTA
-           WHEN < 5
-               DISPLAY "REPROVADO"
-           WHEN >= 5 AND < 7
-               DISPLAY "RECUPERACAO"
-           WHEN >= 7 AND <= 10
-               DISPLAY "APROVADO"
-           WHEN OTHER
-               DISPLAY "NOTA INVALIDA"
-           STOP RUN.
-
-       END PROGRAM CONDICIONAL0002.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. CONDICIONAL0002.
+000120 AUTHOR. M-CORREIA.
+000130 INSTALLATION. CENTRO DE TREINAMENTO COBOL.
+000140 DATE-WRITTEN. 2018-11-03.
+000150 DATE-COMPILED.
+000160*================================================================
+000170*   HISTORICO DE ALTERACOES
+000180*   DATA       AUTOR   DESCRICAO
+000190*   ---------- ------- -----------------------------------------
+000200*   2018-11-03  MCR    VERSAO ORIGINAL - UM ACCEPT DE NOTA,
+000210*                      CLASSIFICADA POR EVALUATE EM 4 FAIXAS.
+000220*   2026-08-09  MCR    PASSOU A LER O BOLETIM INTEIRO (ALUNOS) EM
+000230*                      MODO LOTE E GRAVAR UM VEREDITO POR ALUNO
+000240*                      NO RELATORIO NOTASREL, COM SUBTOTAL POR
+000250*                      FAIXA E TOTAL GERAL AO FINAL. A NOTA LIDA
+000260*                      E VALIDADA COMO NUMERICA ANTES DE ENTRAR
+000270*                      NO EVALUATE; REJEITADA VAI PARA O REJLOG
+000280*                      (MESMO LAYOUT DE CONDICIONAL0001). CADA
+000290*                      VEREDITO E GRAVADO NO AUDITLOG. RECUPERACAO
+000300*                      E REPROVADO GANHAM UM CODIGO DE RECURSO COM
+000310*                      A DISTANCIA EM PONTOS PARA A PROXIMA FAIXA,
+000320*                      GRAVADO NO PROPRIO NOTASREL. O LOTE GRAVA
+000330*                      CHECKPOINT A CADA N REGISTROS (PARMCARD) E
+000340*                      ACEITA UMA CHAVE DE RESTART PARA RETOMAR O
+000350*                      BOLETIM SEM REPROCESSAR QUEM JA FOI LIDO.
+000360*                      UM SWITCH NO PARMCARD LIGA A EXPORTACAO
+000370*                      EXTRA DO VEREDITO EM CSV (NOTASCSV).
+000375*   2026-08-09  MCR    STOP RUN TROCADO POR GOBACK PARA O PROGRAMA
+000376*                      PODER SER CHAMADO POR UM MENU (MENU0001)
+000377*                      SEM DERRUBAR O RUN UNIT; COMO PROGRAMA
+000378*                      PRINCIPAL O COMPORTAMENTO NAO MUDA.
+000379*   2026-08-09  MCR    OPEN INPUT DO ALUNOS PASSOU A CHECAR
+000380*                      WS-FS-ALU ANTES DO LACO DE LEITURA; SEM
+000381*                      ISSO, ALUNOS AUSENTE FICAVA LENDO PARA
+000382*                      SEMPRE SEM ACHAR FIM DE ARQUIVO. AUSENTE
+000383*                      AGORA E TRATADO COMO BOLETIM VAZIO.
+000384*   2026-08-09  MCR    PARM-ANO-PROC/PARM-MES-PROC, LIDOS DO
+000385*                      CARTAO E ATE AQUI NAO USADOS, AGORA SAO
+000386*                      DEFAULTADOS PARA ZERO E IMPRESSOS NO
+000387*                      RODAPE DO NOTASREL QUANDO O CARTAO TRAZ
+000388*                      UM PERIODO DE PROCESSAMENTO.
+000391*================================================================
+000392*   FUNCAO......... LE O BOLETIM DE ALUNOS (ALUNOS) E CLASSIFICA
+000400*                    CADA NOTA EM REPROVADO / RECUPERACAO /
+000410*                    APROVADO / NOTA INVALIDA, GERANDO O RELATORIO
+000420*                    NOTASREL COM SUBTOTAIS POR FAIXA.
+000430*================================================================
+000440 
+000450 ENVIRONMENT DIVISION.
+000460 INPUT-OUTPUT SECTION.
+000470 FILE-CONTROL.
+000480     SELECT OPTIONAL PARM-CARTAO-FILE ASSIGN TO "PARMCARD"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-FS-PARM.
+000510 
+000520     SELECT ALUNOS-FILE ASSIGN TO "ALUNOS"
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS WS-FS-ALU.
+000550 
+000560     SELECT NOTASREL-FILE ASSIGN TO "NOTASREL"
+000570         ORGANIZATION IS LINE SEQUENTIAL
+000580         FILE STATUS IS WS-FS-REL.
+000590 
+000600     SELECT REJLOG-FILE ASSIGN TO "REJLOG"
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-FS-REJ.
+000630 
+000640     SELECT OPTIONAL AUDITLOG-FILE ASSIGN TO "AUDITLOG"
+000650         ORGANIZATION IS LINE SEQUENTIAL
+000660         FILE STATUS IS WS-FS-AUD.
+000670 
+000680     SELECT OPTIONAL CKPTALUNO-FILE ASSIGN TO "CKPTALUNO"
+000690         ORGANIZATION IS LINE SEQUENTIAL
+000700         FILE STATUS IS WS-FS-CKPT.
+000710 
+000720     SELECT OPTIONAL NOTASCSV-FILE ASSIGN TO "NOTASCSV"
+000730         ORGANIZATION IS LINE SEQUENTIAL
+000740         FILE STATUS IS WS-FS-CSV.
+000750 
+000760 DATA DIVISION.
+000770 FILE SECTION.
+000780 FD  PARM-CARTAO-FILE.
+000790 01  PARM-CARTAO-LINHA           PIC X(80).
+000800 
+000810 FD  ALUNOS-FILE.
+000812*    ALUNO-DATA E ESCRITO POR EXTENSO (NAO VIA DATACOPY) PELO
+000814*    MESMO MOTIVO DOCUMENTADO EM EVENTOREC: DATACOPY E 01 E NAO
+000816*    PODE SER ANINHADO DENTRO DE ALUNO-REGISTRO.
+000820 01  ALUNO-REGISTRO.
+000830     10  ALUNO-CHAVE              PIC 9(06).
+000840     10  ALUNO-NOTA               PIC X(02).
+000842     10  ALUNO-DATA.
+000844         15  ALUNO-DIA                PIC 9(02).
+000846         15  ALUNO-MES                PIC 9(02).
+000848         15  ALUNO-ANO                PIC 9(04).
+000850     10  FILLER                   PIC X(64).
+000860 
+000870 FD  NOTASREL-FILE.
+000880 01  REL-LINHA                    PIC X(80).
+000890 
+000900 FD  REJLOG-FILE.
+000910 01  REJ-LINHA                    PIC X(76).
+000920 
+000930 FD  AUDITLOG-FILE.
+000940 01  AUD-LINHA                    PIC X(90).
+000950 
+000960 FD  CKPTALUNO-FILE.
+000970 01  CKPT-LINHA                   PIC X(40).
+000980 
+000990 FD  NOTASCSV-FILE.
+001000 01  CSV-LINHA                    PIC X(60).
+001010 
+001020 WORKING-STORAGE SECTION.
+001030*----------------------------------------------------------------
+001040*   CARTAO DE PARAMETROS, TRILHA DE AUDITORIA E REJEITO
+001050*   (MESMOS COPYBOOKS USADOS POR CONDICIONAL0001)
+001060*----------------------------------------------------------------
+001070     COPY PARMCARD.
+001080     COPY AUDITREC.
+001090     COPY REJEITO.
+001095     COPY DATACOPY REPLACING ==:PREFIXO:== BY ==WS-PROC-==.
+001100
+001110 77  WS-FS-PARM               PIC X(02) VALUE '00'.
+001120 77  WS-FS-ALU                PIC X(02) VALUE '00'.
+001130 77  WS-FS-REL                PIC X(02) VALUE '00'.
+001140 77  WS-FS-REJ                PIC X(02) VALUE '00'.
+001150 77  WS-FS-AUD                PIC X(02) VALUE '00'.
+001160 77  WS-FS-CKPT               PIC X(02) VALUE '00'.
+001170 77  WS-FS-CSV                PIC X(02) VALUE '00'.
+001180 
+001190 77  WS-EOF-ALUNOS-SW         PIC X(01) VALUE 'N'.
+001200         88  FIM-ALUNOS                VALUE 'S'.
+001210 
+001220*----------------------------------------------------------------
+001230*   AREA DE ENTRADA - NOTA LIDA COMO X, TESTADA NUMERIC, SO
+001240*   DEPOIS MOVIDA PARA O CAMPO NUMERICO, JA VALIDADA.
+001250*----------------------------------------------------------------
+001260 77  WS-NOTA-DIGITADA         PIC X(02) VALUE SPACES.
+001270 77  NOTA                     PIC 9(02) VALUE ZEROS.
+001280 77  WS-ENTRADA-VALIDA-SW     PIC X(01) VALUE 'N'.
+001290         88  ENTRADA-VALIDA            VALUE 'S'.
+001300         88  ENTRADA-INVALIDA          VALUE 'N'.
+001310 
+001320*----------------------------------------------------------------
+001330*   CHAVE DE RESTART - ENQUANTO PULANDO-RESTART ESTIVER LIGADO,
+001340*   OS REGISTROS DO BOLETIM SAO LIDOS E DESCARTADOS SEM GRAVAR
+001350*   RELATORIO, AUDITORIA NEM CHECKPOINT, ATE ACHAR A CHAVE.
+001360*----------------------------------------------------------------
+001370 77  WS-PULAR-RESTART-SW      PIC X(01) VALUE 'N'.
+001380         88  PULANDO-RESTART           VALUE 'S'.
+001390         88  NAO-PULANDO-RESTART       VALUE 'N'.
+001400 
+001410*----------------------------------------------------------------
+001420*   VEREDITO, CODIGO DE RECURSO E CONTADORES DE FAIXA
+001430*----------------------------------------------------------------
+001440 77  WS-VEREDITO              PIC X(20) VALUE SPACES.
+001450 77  WS-GAP-RECURSO           PIC 9(02) VALUE ZEROS.
+001460 77  WS-MOTIVO-RECURSO        PIC X(04) VALUE SPACES.
+001470 
+001480 77  WS-CNT-REPROVADO         PIC 9(07) VALUE ZEROS.
+001490 77  WS-CNT-RECUPERACAO       PIC 9(07) VALUE ZEROS.
+001500 77  WS-CNT-APROVADO          PIC 9(07) VALUE ZEROS.
+001510 77  WS-CNT-INVALIDA          PIC 9(07) VALUE ZEROS.
+001520 77  WS-CNT-TOTAL             PIC 9(07) VALUE ZEROS.
+001530 77  WS-CNT-LIDOS             PIC 9(07) VALUE ZEROS.
+001540 
+001550*----------------------------------------------------------------
+001560*   TIMESTAMP PARA AUDITORIA E REJEITO
+001570*----------------------------------------------------------------
+001580 77  WS-DATA-ATUAL            PIC 9(08) VALUE ZEROS.
+001590 77  WS-HORA-ATUAL            PIC 9(08) VALUE ZEROS.
+001600 
+001610 PROCEDURE DIVISION.
+001620*================================================================
+001630*   0000-MAINLINE
+001640*================================================================
+001650 0000-MAINLINE.
+001660     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001670 
+001680     PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+001690 
+001700     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+001710 
+001720     GOBACK.
+001730 
+001740*================================================================
+001750*   1000-INICIALIZAR - LE O CARTAO DE PARAMETROS (OPTIONAL). SE
+001760*   NAO EXISTIR, FICAM OS DEFAULTS: SEM RESTART, SEM CHECKPOINT
+001770*   E SEM EXPORTACAO EM CSV.
+001780*================================================================
+001790 1000-INICIALIZAR.
+001800     MOVE ZEROS TO PARM-CHAVE-RESTART
+001810     MOVE ZEROS TO PARM-INTERVALO-CHECKPNT
+001820     MOVE 'N' TO PARM-CSV-EXPORT-SW
+001822     MOVE ZEROS TO PARM-ANO-PROC PARM-MES-PROC
+001830
+001840     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+001850     ACCEPT WS-HORA-ATUAL FROM TIME
+001860 
+001870     OPEN INPUT PARM-CARTAO-FILE
+001880     IF WS-FS-PARM = '00'
+001890         READ PARM-CARTAO-FILE INTO PARM-CARTAO-REG
+001900             AT END
+001910                 CONTINUE
+001920         END-READ
+001930         CLOSE PARM-CARTAO-FILE
+001940     END-IF
+001950 
+001960     SET NAO-PULANDO-RESTART TO TRUE
+001970     IF PARM-CHAVE-RESTART > ZEROS
+001980         SET PULANDO-RESTART TO TRUE
+001990     END-IF.
+002000 1000-EXIT.
+002010     EXIT.
+002020 
+002030*================================================================
+002040*   2000-PROCESSAR-LOTE - LE O BOLETIM DE ALUNOS INTEIRO E GRAVA
+002050*   UM VEREDITO POR ALUNO, COM SUBTOTAIS POR FAIXA AO FINAL.
+002060*================================================================
+002070 2000-PROCESSAR-LOTE.
+002080     MOVE 'N' TO WS-EOF-ALUNOS-SW
+002090     MOVE ZEROS TO WS-CNT-REPROVADO WS-CNT-RECUPERACAO
+002100                   WS-CNT-APROVADO WS-CNT-INVALIDA
+002110     MOVE ZEROS TO WS-CNT-LIDOS
+002120 
+002130     OPEN INPUT ALUNOS-FILE
+002140     OPEN OUTPUT NOTASREL-FILE
+002150     OPEN OUTPUT REJLOG-FILE
+002160     OPEN OUTPUT CKPTALUNO-FILE
+002170     OPEN EXTEND AUDITLOG-FILE
+002210     IF PARM-CSV-ATIVO
+002220         OPEN OUTPUT NOTASCSV-FILE
+002230     END-IF
+002240
+002242     IF WS-FS-ALU = '00'
+002244         PERFORM 2100-LER-ALUNOS THRU 2100-EXIT
+002246
+002248         PERFORM 2200-PROCESSAR-UM-ALUNO THRU 2200-EXIT
+002250             UNTIL FIM-ALUNOS
+002252     ELSE
+002254         SET FIM-ALUNOS TO TRUE
+002256     END-IF
+002290
+002300     PERFORM 2900-GRAVAR-TOTAIS THRU 2900-EXIT
+002310 
+002320     CLOSE ALUNOS-FILE
+002330     CLOSE NOTASREL-FILE
+002340     CLOSE REJLOG-FILE
+002350     CLOSE CKPTALUNO-FILE
+002360     CLOSE AUDITLOG-FILE
+002370     IF PARM-CSV-ATIVO
+002380         CLOSE NOTASCSV-FILE
+002390     END-IF.
+002400 2000-EXIT.
+002410     EXIT.
+002420 
+002430 2100-LER-ALUNOS.
+002440     READ ALUNOS-FILE
+002450         AT END
+002460             SET FIM-ALUNOS TO TRUE
+002470     END-READ.
+002480 2100-EXIT.
+002490     EXIT.
+002500 
+002510*================================================================
+002520*   2200-PROCESSAR-UM-ALUNO - ENQUANTO PULANDO-RESTART, O
+002530*   REGISTRO SO E DESCARTADO; A PARTIR DA CHAVE DE RESTART, O
+002540*   PROCESSAMENTO NORMAL (VALIDAR/CLASSIFICAR/GRAVAR) CONTINUA.
+002550*================================================================
+002560 2200-PROCESSAR-UM-ALUNO.
+002570     ADD 1 TO WS-CNT-LIDOS
+002580 
+002590     IF PULANDO-RESTART AND ALUNO-CHAVE NOT > PARM-CHAVE-RESTART
+002600         CONTINUE
+002610     ELSE
+002620         SET NAO-PULANDO-RESTART TO TRUE
+002630         MOVE ALUNO-NOTA TO WS-NOTA-DIGITADA
+002640         PERFORM 2300-VALIDAR-NOTA THRU 2300-EXIT
+002650         IF ENTRADA-VALIDA
+002660             PERFORM 2400-CLASSIFICAR-NOTA THRU 2400-EXIT
+002670             PERFORM 2500-GRAVAR-LINHA-REL THRU 2500-EXIT
+002680             PERFORM 7000-GRAVAR-AUDITORIA THRU 7000-EXIT
+002690             IF PARM-CSV-ATIVO
+002700                 PERFORM 2600-GRAVAR-LINHA-CSV THRU 2600-EXIT
+002710             END-IF
+002720         END-IF
+002730         PERFORM 2700-VERIFICAR-CHECKPOINT THRU 2700-EXIT
+002740     END-IF
+002750 
+002760     PERFORM 2100-LER-ALUNOS THRU 2100-EXIT.
+002770 2200-EXIT.
+002780     EXIT.
+002790 
+002800*================================================================
+002810*   2300-VALIDAR-NOTA - SO ACEITA NOTA NUMERICA; NAO-NUMERICA VAI
+002820*   PARA O REJLOG. A FAIXA 00-10 X 11-99 E TRATADA MAIS ABAIXO EM
+002830*   2400-CLASSIFICAR-NOTA, COMO FAIXA 'NOTA INVALIDA'.
+002840*================================================================
+002850 2300-VALIDAR-NOTA.
+002860     SET ENTRADA-VALIDA TO TRUE
+002870 
+002880     IF FUNCTION TRIM (WS-NOTA-DIGITADA) IS NOT NUMERIC
+002890         SET ENTRADA-INVALIDA TO TRUE
+002900         MOVE SPACES TO REJ-REGISTRO
+002910         MOVE 'E001' TO REJ-CODIGO-MOTIVO
+002920         MOVE 'NOTA DIGITADA NAO E NUMERICA'
+002930             TO REJ-DESCRICAO-MOTIVO
+002940         PERFORM 7100-GRAVAR-REJEITO THRU 7100-EXIT
+002950     ELSE
+002960         COMPUTE NOTA =
+002970             FUNCTION NUMVAL (FUNCTION TRIM (WS-NOTA-DIGITADA))
+002980     END-IF.
+002990 2300-EXIT.
+003000     EXIT.
+003010 
+003020*================================================================
+003030*   2400-CLASSIFICAR-NOTA - MESMAS 4 FAIXAS DA VERSAO ORIGINAL.
+003040*   RECUPERACAO E REPROVADO GANHAM A DISTANCIA EM PONTOS PARA A
+003050*   PROXIMA FAIXA E UM CODIGO DE RECURSO FIXO.
+003060*================================================================
+003070 2400-CLASSIFICAR-NOTA.
+003080     MOVE ZEROS TO WS-GAP-RECURSO
+003090     MOVE SPACES TO WS-MOTIVO-RECURSO
+003100 
+003110     EVALUATE TRUE
+003120         WHEN NOTA < 5
+003130             MOVE 'REPROVADO' TO WS-VEREDITO
+003140             ADD 1 TO WS-CNT-REPROVADO
+003150             COMPUTE WS-GAP-RECURSO = 5 - NOTA
+003160             MOVE 'G001' TO WS-MOTIVO-RECURSO
+003170         WHEN NOTA >= 5 AND NOTA < 7
+003180             MOVE 'RECUPERACAO' TO WS-VEREDITO
+003190             ADD 1 TO WS-CNT-RECUPERACAO
+003200             COMPUTE WS-GAP-RECURSO = 7 - NOTA
+003210             MOVE 'G002' TO WS-MOTIVO-RECURSO
+003220         WHEN NOTA >= 7 AND NOTA <= 10
+003230             MOVE 'APROVADO' TO WS-VEREDITO
+003240             ADD 1 TO WS-CNT-APROVADO
+003250         WHEN OTHER
+003260             MOVE 'NOTA INVALIDA' TO WS-VEREDITO
+003270             ADD 1 TO WS-CNT-INVALIDA
+003280     END-EVALUATE
+003290 
+003300     ADD 1 TO WS-CNT-TOTAL.
+003310 2400-EXIT.
+003320     EXIT.
+003330 
+003340 2500-GRAVAR-LINHA-REL.
+003350     MOVE SPACES TO REL-LINHA
+003360     STRING ALUNO-CHAVE          DELIMITED BY SIZE
+003370            '  '                 DELIMITED BY SIZE
+003380            WS-NOTA-DIGITADA     DELIMITED BY SIZE
+003390            '  '                 DELIMITED BY SIZE
+003400            WS-VEREDITO          DELIMITED BY SIZE
+003410            '  '                 DELIMITED BY SIZE
+003420            WS-MOTIVO-RECURSO    DELIMITED BY SIZE
+003430            '  '                 DELIMITED BY SIZE
+003440            WS-GAP-RECURSO       DELIMITED BY SIZE
+003450         INTO REL-LINHA
+003460     END-STRING
+003470     WRITE REL-LINHA.
+003480 2500-EXIT.
+003490     EXIT.
+003500 
+003510*================================================================
+003520*   2600-GRAVAR-LINHA-CSV - SO EXECUTADA QUANDO PARM-CSV-ATIVO;
+003530*   EXPORTACAO EXTRA DO VEREDITO, EM PARALELO AO NOTASREL.
+003540*================================================================
+003550 2600-GRAVAR-LINHA-CSV.
+003560     MOVE SPACES TO CSV-LINHA
+003570     STRING ALUNO-CHAVE                      DELIMITED BY SIZE
+003580            ','                               DELIMITED BY SIZE
+003590            WS-NOTA-DIGITADA                  DELIMITED BY SIZE
+003600            ','                               DELIMITED BY SIZE
+003610            FUNCTION TRIM (WS-VEREDITO)        DELIMITED BY SIZE
+003620         INTO CSV-LINHA
+003630     END-STRING
+003640     WRITE CSV-LINHA.
+003650 2600-EXIT.
+003660     EXIT.
+003670 
+003680*================================================================
+003690*   2700-VERIFICAR-CHECKPOINT - GRAVA UM REGISTRO DE CONTROLE A
+003700*   CADA PARM-INTERVALO-CHECKPNT ALUNOS LIDOS (SE PARAMETRIZADO).
+003710*================================================================
+003720 2700-VERIFICAR-CHECKPOINT.
+003730     IF PARM-INTERVALO-CHECKPNT > ZEROS
+003740         IF FUNCTION MOD (WS-CNT-LIDOS, PARM-INTERVALO-CHECKPNT)
+003750                 = ZEROS
+003760             PERFORM 7200-GRAVAR-CHECKPOINT THRU 7200-EXIT
+003770         END-IF
+003780     END-IF.
+003790 2700-EXIT.
+003800     EXIT.
+003810 
+003820 2900-GRAVAR-TOTAIS.
+003830     MOVE SPACES TO REL-LINHA
+003840     WRITE REL-LINHA
+003850 
+003860     MOVE SPACES TO REL-LINHA
+003870     STRING 'REPROVADO ........: ' DELIMITED BY SIZE
+003880            WS-CNT-REPROVADO      DELIMITED BY SIZE
+003890         INTO REL-LINHA
+003900     END-STRING
+003910     WRITE REL-LINHA
+003920 
+003930     MOVE SPACES TO REL-LINHA
+003940     STRING 'RECUPERACAO ......: ' DELIMITED BY SIZE
+003950            WS-CNT-RECUPERACAO    DELIMITED BY SIZE
+003960         INTO REL-LINHA
+003970     END-STRING
+003980     WRITE REL-LINHA
+003990 
+004000     MOVE SPACES TO REL-LINHA
+004010     STRING 'APROVADO .........: ' DELIMITED BY SIZE
+004020            WS-CNT-APROVADO       DELIMITED BY SIZE
+004030         INTO REL-LINHA
+004040     END-STRING
+004050     WRITE REL-LINHA
+004060 
+004070     MOVE SPACES TO REL-LINHA
+004080     STRING 'NOTA INVALIDA ....: ' DELIMITED BY SIZE
+004090            WS-CNT-INVALIDA       DELIMITED BY SIZE
+004100         INTO REL-LINHA
+004110     END-STRING
+004120     WRITE REL-LINHA
+004130 
+004140     MOVE SPACES TO REL-LINHA
+004150     STRING 'TOTAL GERAL ......: ' DELIMITED BY SIZE
+004160            WS-CNT-TOTAL          DELIMITED BY SIZE
+004170         INTO REL-LINHA
+004180     END-STRING
+004190     WRITE REL-LINHA
+004192
+004194     IF PARM-ANO-PROC NOT = ZEROS
+004195         MOVE PARM-MES-PROC TO WS-PROC-MES
+004196         MOVE PARM-ANO-PROC TO WS-PROC-ANO
+004197         MOVE SPACES TO REL-LINHA
+004198         STRING 'PERIODO DE PROCESSAMENTO ..: ' DELIMITED BY SIZE
+004200                WS-PROC-MES                DELIMITED BY SIZE
+004202                '/'                        DELIMITED BY SIZE
+004204                WS-PROC-ANO                DELIMITED BY SIZE
+004206             INTO REL-LINHA
+004208         END-STRING
+004210         WRITE REL-LINHA
+004212     END-IF.
+004220 2900-EXIT.
+004230     EXIT.
+004235
+004238*================================================================
+004240*   7000-GRAVAR-AUDITORIA - UM REGISTRO POR VEREDITO.
+004250*================================================================
+004260 7000-GRAVAR-AUDITORIA.
+004270     MOVE SPACES TO AUDIT-REGISTRO
+004280     MOVE 'CONDICIONAL0002' TO AUDIT-PROGRAMA
+004290     MOVE WS-DATA-ATUAL TO AUDIT-DATA
+004300     MOVE WS-HORA-ATUAL TO AUDIT-HORA
+004310     MOVE NOTA TO AUDIT-VALOR-ENTRADA
+004320     MOVE WS-VEREDITO TO AUDIT-CLASSIFICACAO
+004330     MOVE WS-MOTIVO-RECURSO TO AUDIT-DETALHE
+004340     MOVE AUDIT-REGISTRO TO AUD-LINHA
+004350     WRITE AUD-LINHA.
+004360 7000-EXIT.
+004370     EXIT.
+004380 
+004390*================================================================
+004400*   7100-GRAVAR-REJEITO
+004410*================================================================
+004420 7100-GRAVAR-REJEITO.
+004430     MOVE 'CONDICIONAL0002' TO REJ-PROGRAMA
+004440     MOVE WS-DATA-ATUAL TO REJ-DATA
+004450     MOVE WS-HORA-ATUAL TO REJ-HORA
+004460     MOVE WS-NOTA-DIGITADA TO REJ-VALOR-DIGITADO
+004470     MOVE REJ-REGISTRO TO REJ-LINHA
+004480     WRITE REJ-LINHA.
+004490 7100-EXIT.
+004500     EXIT.
+004510 
+004520*================================================================
+004530*   7200-GRAVAR-CHECKPOINT - UMA LINHA POR INTERVALO, COM A
+004540*   ULTIMA CHAVE LIDA; O OPERADOR REALIMENTA ESSA CHAVE NO
+004550*   PARM-CHAVE-RESTART DE UMA EVENTUAL RE-EXECUCAO.
+004560*================================================================
+004570 7200-GRAVAR-CHECKPOINT.
+004580     MOVE SPACES TO CKPT-LINHA
+004590     STRING 'CONDICIONAL0002 ULTIMA CHAVE=' DELIMITED BY SIZE
+004600            ALUNO-CHAVE                     DELIMITED BY SIZE
+004610         INTO CKPT-LINHA
+004620     END-STRING
+004630     WRITE CKPT-LINHA.
+004640 7200-EXIT.
+004650     EXIT.
+004660 
+004670*================================================================
+004680*   9000-FINALIZAR
+004690*================================================================
+004700 9000-FINALIZAR.
+004710     CONTINUE.
+004720 9000-EXIT.
+004730     EXIT.
+004740 
+004750 END PROGRAM CONDICIONAL0002.

@@ -0,0 +1,354 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EVENTOS0001.
+000120 AUTHOR. M-CORREIA.
+000130 INSTALLATION. CENTRO DE TREINAMENTO COBOL.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*================================================================
+000170*   HISTORICO DE ALTERACOES
+000180*   DATA       AUTOR   DESCRICAO
+000190*   ---------- ------- -----------------------------------------
+000200*   2026-08-09  MCR    CRIACAO DO PROGRAMA.
+000205*   2026-08-09  MCR    OPEN INPUT DO EVENTOTX PASSOU A CHECAR
+000206*                      WS-FS-TX ANTES DO LACO DE LEITURA; SEM
+000207*                      ISSO, EVENTOTX AUSENTE FICAVA LENDO PARA
+000208*                      SEMPRE SEM ACHAR FIM DE ARQUIVO. AUSENTE
+000209*                      AGORA E TRATADO COMO LOTE DE TRANSACOES
+000211*                      VAZIO.
+000212*   2026-08-09  MCR    3000-GRAVAR-MASTER-NOVO GRAVAVA O MESTRE
+000213*                      ATUALIZADO EM EVENTOSNU EM VEZ DE EVENTOS;
+000214*                      NENHUM OUTRO PROGRAMA LIA EVENTOSNU, ENTAO
+000215*                      A MANUTENCAO NUNCA CHEGAVA AOS CONSUMIDORES
+000216*                      DO MESTRE. PASSOU A REABRIR EVENTOS-FILE EM
+000217*                      OUTPUT (JA FECHADO DESDE A CARGA EM TABELA)
+000218*                      E GRAVAR A IMAGEM ATUALIZADA NELE MESMO;
+000219*                      O ARQUIVO/SELECT EVENTOSNU FOI REMOVIDO.
+000220*================================================================
+000221*   FUNCAO......... MANUTENCAO DO MESTRE DE EVENTOS (EVENTOS).
+000230*                    CARREGA O MESTRE ATUAL (SE EXISTIR) EM
+000240*                    TABELA, APLICA AS TRANSACOES DO ARQUIVO
+000250*                    EVENTOTX (INCLUIR / ATUALIZAR / INATIVAR,
+000260*                    PELO CODIGO DO EVENTO) E REGRAVA O PROPRIO
+000270*                    EVENTOS COM O MESTRE ATUALIZADO. TRANSACAO
+000280*                    SEM CORRESPONDENCIA NO MESTRE (ATUALIZAR OU
+000290*                    INATIVAR) OU CODIGO JA EXISTENTE (INCLUIR)
+000300*                    VAI PARA O REJLOG.
+000310*================================================================
+000320 
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT OPTIONAL EVENTOS-FILE ASSIGN TO "EVENTOS"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-FS-EVT.
+000390 
+000400     SELECT EVENTOTX-FILE ASSIGN TO "EVENTOTX"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-FS-TX.
+000430
+000480     SELECT REJLOG-FILE ASSIGN TO "REJLOG"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-FS-REJ.
+000510 
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  EVENTOS-FILE.
+000550 01  EVT-LINHA-ANTIGA             PIC X(80).
+000560 
+000570 FD  EVENTOTX-FILE.
+000580 01  TX-REGISTRO.
+000590     10  TX-CODIGO                PIC 9(06).
+000600     10  TX-ACAO                  PIC X(01).
+000610         88  TX-INCLUIR                VALUE 'A'.
+000620         88  TX-ATUALIZAR              VALUE 'U'.
+000630         88  TX-INATIVAR               VALUE 'I'.
+000640     10  TX-NOME                  PIC A(09).
+000650     10  TX-INI-DATA.
+000660         15  TX-INI-DIA                PIC 9(02).
+000670         15  TX-INI-MES                PIC 9(02).
+000680         15  TX-INI-ANO                PIC 9(04).
+000690     10  TX-FIM-DATA.
+000700         15  TX-FIM-DIA                PIC 9(02).
+000710         15  TX-FIM-MES                PIC 9(02).
+000720         15  TX-FIM-ANO                PIC 9(04).
+000730     10  FILLER                   PIC X(48).
+000740
+000780 FD  REJLOG-FILE.
+000790 01  REJ-LINHA                    PIC X(76).
+000800 
+000810 WORKING-STORAGE SECTION.
+000820*----------------------------------------------------------------
+000830*   LAYOUT COMPARTILHADO DO MESTRE E DO REJEITO
+000840*----------------------------------------------------------------
+000850     COPY EVENTOREC.
+000860     COPY REJEITO.
+000870 
+000880 77  WS-FS-EVT                PIC X(02) VALUE '00'.
+000890 77  WS-FS-TX                 PIC X(02) VALUE '00'.
+000910 77  WS-FS-REJ                PIC X(02) VALUE '00'.
+000920 
+000930 77  WS-EOF-TX-SW             PIC X(01) VALUE 'N'.
+000940         88  FIM-TRANSACOES            VALUE 'S'.
+000950 
+000960 77  WS-DATA-ATUAL            PIC 9(08) VALUE ZEROS.
+000970 77  WS-HORA-ATUAL            PIC 9(08) VALUE ZEROS.
+000980 
+000990*----------------------------------------------------------------
+001000*   TABELA EM MEMORIA COM O MESTRE CARREGADO - ESCALA DE 
+001010*   DEMONSTRACAO (MESMA IDEIA DA TABELA DE CATEGORIAS DE NIVEL).
+001020*----------------------------------------------------------------
+001030 01  TABELA-EVENTOS.
+001040     05  EVT-TAB-ENTRADA OCCURS 200 TIMES
+001050                         INDEXED BY IX-EVENTO.
+001060         10  EVT-TAB-CODIGO       PIC 9(06).
+001070         10  EVT-TAB-NOME         PIC A(09).
+001080         10  EVT-TAB-INI-DIA      PIC 9(02).
+001090         10  EVT-TAB-INI-MES      PIC 9(02).
+001100         10  EVT-TAB-INI-ANO      PIC 9(04).
+001110         10  EVT-TAB-FIM-DIA      PIC 9(02).
+001120         10  EVT-TAB-FIM-MES      PIC 9(02).
+001130         10  EVT-TAB-FIM-ANO      PIC 9(04).
+001140         10  EVT-TAB-STATUS       PIC X(01).
+001150 
+001160 77  WS-QTD-EVENTOS           PIC 9(04) VALUE ZEROS COMP.
+001170 77  WS-IDX-ACHADO            PIC 9(04) VALUE ZEROS COMP.
+001180 77  WS-EVENTO-ACHADO-SW      PIC X(01) VALUE 'N'.
+001190         88  EVENTO-ACHADO             VALUE 'S'.
+001200         88  EVENTO-NAO-ACHADO         VALUE 'N'.
+001210 
+001220 PROCEDURE DIVISION.
+001230*================================================================
+001240*   0000-MAINLINE
+001250*================================================================
+001260 0000-MAINLINE.
+001270     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+001280     ACCEPT WS-HORA-ATUAL FROM TIME
+001290 
+001300     OPEN OUTPUT REJLOG-FILE
+001310 
+001320     PERFORM 1000-CARREGAR-MASTER   THRU 1000-EXIT
+001330     PERFORM 2000-APLICAR-TRANSACOES THRU 2000-EXIT
+001340     PERFORM 3000-GRAVAR-MASTER-NOVO THRU 3000-EXIT
+001350 
+001360     CLOSE REJLOG-FILE
+001370 
+001380     STOP RUN.
+001390 
+001400*================================================================
+001410*   1000-CARREGAR-MASTER - LE O MESTRE ATUAL (OPTIONAL) PARA A
+001420*   TABELA EM MEMORIA. SE NAO EXISTIR, A MANUTENCAO PARTE DE UM
+001430*   MESTRE VAZIO (PRIMEIRA CARGA DE EVENTOS).
+001440*================================================================
+001450 1000-CARREGAR-MASTER.
+001460     MOVE ZEROS TO WS-QTD-EVENTOS
+001470     OPEN INPUT EVENTOS-FILE
+001480     IF WS-FS-EVT = '00'
+001490         PERFORM 1100-LER-MASTER-ANTIGO THRU 1100-EXIT
+001500             UNTIL WS-FS-EVT NOT = '00'
+001510         CLOSE EVENTOS-FILE
+001520     END-IF.
+001530 1000-EXIT.
+001540     EXIT.
+001550 
+001560 1100-LER-MASTER-ANTIGO.
+001570     READ EVENTOS-FILE INTO EVT-REGISTRO
+001580     IF WS-FS-EVT = '00'
+001590         ADD 1 TO WS-QTD-EVENTOS
+001600         MOVE EVT-CODIGO    TO EVT-TAB-CODIGO (WS-QTD-EVENTOS)
+001610         MOVE EVT-NOME      TO EVT-TAB-NOME   (WS-QTD-EVENTOS)
+001620         MOVE EVT-INI-DIA   TO EVT-TAB-INI-DIA (WS-QTD-EVENTOS)
+001630         MOVE EVT-INI-MES   TO EVT-TAB-INI-MES (WS-QTD-EVENTOS)
+001640         MOVE EVT-INI-ANO   TO EVT-TAB-INI-ANO (WS-QTD-EVENTOS)
+001650         MOVE EVT-FIM-DIA   TO EVT-TAB-FIM-DIA (WS-QTD-EVENTOS)
+001660         MOVE EVT-FIM-MES   TO EVT-TAB-FIM-MES (WS-QTD-EVENTOS)
+001670         MOVE EVT-FIM-ANO   TO EVT-TAB-FIM-ANO (WS-QTD-EVENTOS)
+001680         MOVE EVT-STATUS    TO EVT-TAB-STATUS (WS-QTD-EVENTOS)
+001690     END-IF.
+001700 1100-EXIT.
+001710     EXIT.
+001720 
+001730*================================================================
+001740*   2000-APLICAR-TRANSACOES - LE EVENTOTX E APLICA CADA TRANSACAO
+001750*   CONTRA A TABELA EM MEMORIA.
+001760*================================================================
+001770 2000-APLICAR-TRANSACOES.
+001780     MOVE 'N' TO WS-EOF-TX-SW
+001790     OPEN INPUT EVENTOTX-FILE
+001800
+001802     IF WS-FS-TX = '00'
+001804         PERFORM 2100-LER-TRANSACAO THRU 2100-EXIT
+001806
+001808         PERFORM 2200-PROCESSAR-TRANSACAO THRU 2200-EXIT
+001810             UNTIL FIM-TRANSACOES
+001812     ELSE
+001814         SET FIM-TRANSACOES TO TRUE
+001816     END-IF
+001850
+001860     CLOSE EVENTOTX-FILE.
+001870 2000-EXIT.
+001880     EXIT.
+001890 
+001900 2100-LER-TRANSACAO.
+001910     READ EVENTOTX-FILE
+001920         AT END
+001930             SET FIM-TRANSACOES TO TRUE
+001940     END-READ.
+001950 2100-EXIT.
+001960     EXIT.
+001970 
+001980 2200-PROCESSAR-TRANSACAO.
+001990     PERFORM 2300-LOCALIZAR-NA-TABELA THRU 2300-EXIT
+002000 
+002010     EVALUATE TRUE
+002020         WHEN TX-INCLUIR
+002030             PERFORM 2400-INCLUIR-EVENTO   THRU 2400-EXIT
+002040         WHEN TX-ATUALIZAR
+002050             PERFORM 2500-ATUALIZAR-EVENTO THRU 2500-EXIT
+002060         WHEN TX-INATIVAR
+002070             PERFORM 2600-INATIVAR-EVENTO  THRU 2600-EXIT
+002080         WHEN OTHER
+002090             MOVE SPACES TO REJ-REGISTRO
+002100             MOVE 'E006' TO REJ-CODIGO-MOTIVO
+002110             MOVE 'ACAO DE TRANSACAO DESCONHECIDA'
+002120                 TO REJ-DESCRICAO-MOTIVO
+002130             PERFORM 7100-GRAVAR-REJEITO THRU 7100-EXIT
+002140     END-EVALUATE
+002150 
+002160     PERFORM 2100-LER-TRANSACAO THRU 2100-EXIT.
+002170 2200-EXIT.
+002180     EXIT.
+002190 
+002200 2300-LOCALIZAR-NA-TABELA.
+002210     SET EVENTO-NAO-ACHADO TO TRUE
+002220     MOVE ZEROS TO WS-IDX-ACHADO
+002230     IF WS-QTD-EVENTOS > ZEROS
+002240         SET IX-EVENTO TO 1
+002250         PERFORM 2310-COMPARAR-CODIGO THRU 2310-EXIT
+002260             VARYING IX-EVENTO FROM 1 BY 1
+002270             UNTIL IX-EVENTO > WS-QTD-EVENTOS OR EVENTO-ACHADO
+002280     END-IF.
+002290 2300-EXIT.
+002300     EXIT.
+002310 
+002320 2310-COMPARAR-CODIGO.
+002330     IF EVT-TAB-CODIGO (IX-EVENTO) = TX-CODIGO
+002340         SET EVENTO-ACHADO TO TRUE
+002350         SET WS-IDX-ACHADO TO IX-EVENTO
+002360     END-IF.
+002370 2310-EXIT.
+002380     EXIT.
+002390 
+002400*================================================================
+002410*   2400-INCLUIR-EVENTO - CODIGO JA CADASTRADO VAI PARA O REJLOG.
+002420*================================================================
+002430 2400-INCLUIR-EVENTO.
+002440     IF EVENTO-ACHADO
+002450         MOVE SPACES TO REJ-REGISTRO
+002460         MOVE 'E005' TO REJ-CODIGO-MOTIVO
+002470         MOVE 'CODIGO DE EVENTO JA CADASTRADO'
+002480             TO REJ-DESCRICAO-MOTIVO
+002490         PERFORM 7100-GRAVAR-REJEITO THRU 7100-EXIT
+002500         GO TO 2400-EXIT
+002510     END-IF
+002520 
+002530     ADD 1 TO WS-QTD-EVENTOS
+002540     MOVE TX-CODIGO  TO EVT-TAB-CODIGO (WS-QTD-EVENTOS)
+002550     MOVE TX-NOME    TO EVT-TAB-NOME   (WS-QTD-EVENTOS)
+002560     MOVE TX-INI-DIA TO EVT-TAB-INI-DIA (WS-QTD-EVENTOS)
+002570     MOVE TX-INI-MES TO EVT-TAB-INI-MES (WS-QTD-EVENTOS)
+002580     MOVE TX-INI-ANO TO EVT-TAB-INI-ANO (WS-QTD-EVENTOS)
+002590     MOVE TX-FIM-DIA TO EVT-TAB-FIM-DIA (WS-QTD-EVENTOS)
+002600     MOVE TX-FIM-MES TO EVT-TAB-FIM-MES (WS-QTD-EVENTOS)
+002610     MOVE TX-FIM-ANO TO EVT-TAB-FIM-ANO (WS-QTD-EVENTOS)
+002620     MOVE 'A'        TO EVT-TAB-STATUS (WS-QTD-EVENTOS).
+002630 2400-EXIT.
+002640     EXIT.
+002650 
+002660*================================================================
+002670*   2500-ATUALIZAR-EVENTO - CODIGO SEM MESTRE VAI PARA O REJLOG.
+002680*================================================================
+002690 2500-ATUALIZAR-EVENTO.
+002700     IF EVENTO-NAO-ACHADO
+002710         MOVE SPACES TO REJ-REGISTRO
+002720         MOVE 'E004' TO REJ-CODIGO-MOTIVO
+002730         MOVE 'CODIGO DE EVENTO INEXISTENTE'
+002740             TO REJ-DESCRICAO-MOTIVO
+002750         PERFORM 7100-GRAVAR-REJEITO THRU 7100-EXIT
+002760         GO TO 2500-EXIT
+002770     END-IF
+002780 
+002790     MOVE TX-NOME    TO EVT-TAB-NOME    (WS-IDX-ACHADO)
+002800     MOVE TX-INI-DIA TO EVT-TAB-INI-DIA (WS-IDX-ACHADO)
+002810     MOVE TX-INI-MES TO EVT-TAB-INI-MES (WS-IDX-ACHADO)
+002820     MOVE TX-INI-ANO TO EVT-TAB-INI-ANO (WS-IDX-ACHADO)
+002830     MOVE TX-FIM-DIA TO EVT-TAB-FIM-DIA (WS-IDX-ACHADO)
+002840     MOVE TX-FIM-MES TO EVT-TAB-FIM-MES (WS-IDX-ACHADO)
+002850     MOVE TX-FIM-ANO TO EVT-TAB-FIM-ANO (WS-IDX-ACHADO).
+002860 2500-EXIT.
+002870     EXIT.
+002880 
+002890*================================================================
+002900*   2600-INATIVAR-EVENTO - CODIGO SEM MESTRE VAI PARA O REJLOG.
+002910*================================================================
+002920 2600-INATIVAR-EVENTO.
+002930     IF EVENTO-NAO-ACHADO
+002940         MOVE SPACES TO REJ-REGISTRO
+002950         MOVE 'E004' TO REJ-CODIGO-MOTIVO
+002960         MOVE 'CODIGO DE EVENTO INEXISTENTE'
+002970             TO REJ-DESCRICAO-MOTIVO
+002980         PERFORM 7100-GRAVAR-REJEITO THRU 7100-EXIT
+002990         GO TO 2600-EXIT
+003000     END-IF
+003010 
+003020     MOVE 'I' TO EVT-TAB-STATUS (WS-IDX-ACHADO).
+003030 2600-EXIT.
+003040     EXIT.
+003050 
+003060*================================================================
+003070*   3000-GRAVAR-MASTER-NOVO - REGRAVA A TABELA COMPLETA DE VOLTA
+003080*   NO PROPRIO MESTRE (ORIGINAIS + INCLUSOES AO FIM), NA ORDEM EM
+003085*   QUE FICOU. O MESTRE JA FOI LIDO E FECHADO EM 1000-CARREGAR-
+003086*   MASTER, ENTAO A REABERTURA EM OUTPUT AQUI SOBRESCREVE O
+003087*   ARQUIVO COM A IMAGEM ATUALIZADA.
+003090*================================================================
+003100 3000-GRAVAR-MASTER-NOVO.
+003110     OPEN OUTPUT EVENTOS-FILE
+003120     IF WS-QTD-EVENTOS > ZEROS
+003130         SET IX-EVENTO TO 1
+003140         PERFORM 3100-GRAVAR-UM-EVENTO THRU 3100-EXIT
+003150             VARYING IX-EVENTO FROM 1 BY 1
+003160             UNTIL IX-EVENTO > WS-QTD-EVENTOS
+003170     END-IF
+003180     CLOSE EVENTOS-FILE.
+003190 3000-EXIT.
+003200     EXIT.
+003210 
+003220 3100-GRAVAR-UM-EVENTO.
+003230     MOVE SPACES TO EVT-REGISTRO
+003240     MOVE EVT-TAB-CODIGO (IX-EVENTO)   TO EVT-CODIGO
+003250     MOVE EVT-TAB-NOME   (IX-EVENTO)   TO EVT-NOME
+003260     MOVE EVT-TAB-INI-DIA (IX-EVENTO)  TO EVT-INI-DIA
+003270     MOVE EVT-TAB-INI-MES (IX-EVENTO)  TO EVT-INI-MES
+003280     MOVE EVT-TAB-INI-ANO (IX-EVENTO)  TO EVT-INI-ANO
+003290     MOVE EVT-TAB-FIM-DIA (IX-EVENTO)  TO EVT-FIM-DIA
+003300     MOVE EVT-TAB-FIM-MES (IX-EVENTO)  TO EVT-FIM-MES
+003310     MOVE EVT-TAB-FIM-ANO (IX-EVENTO)  TO EVT-FIM-ANO
+003320     MOVE EVT-TAB-STATUS (IX-EVENTO)   TO EVT-STATUS
+003330     WRITE EVT-LINHA-ANTIGA FROM EVT-REGISTRO.
+003340 3100-EXIT.
+003350     EXIT.
+003360 
+003370*================================================================
+003380*   7100-GRAVAR-REJEITO
+003390*================================================================
+003400 7100-GRAVAR-REJEITO.
+003410     MOVE 'EVENTOS0001' TO REJ-PROGRAMA
+003420     MOVE WS-DATA-ATUAL TO REJ-DATA
+003430     MOVE WS-HORA-ATUAL TO REJ-HORA
+003440     MOVE TX-CODIGO TO REJ-VALOR-DIGITADO
+003450     MOVE REJ-REGISTRO TO REJ-LINHA
+003460     WRITE REJ-LINHA.
+003470 7100-EXIT.
+003480     EXIT.
+003490 
+003500 END PROGRAM EVENTOS0001.

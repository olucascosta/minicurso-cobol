@@ -0,0 +1,323 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. EVENTOS0002.
+000120 AUTHOR. M-CORREIA.
+000130 INSTALLATION. CENTRO DE TREINAMENTO COBOL.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*================================================================
+000170*   HISTORICO DE ALTERACOES
+000180*   DATA       AUTOR   DESCRICAO
+000190*   ---------- ------- -----------------------------------------
+000200*   2026-08-09  MCR    CRIACAO DO PROGRAMA.
+000202*   2026-08-09  MCR    PASSOU A LER O CARTAO DE PARAMETROS (CAMPO
+000204*                      OPTIONAL) PARA ESTAMPAR O PERIODO DE
+000206*                      PROCESSAMENTO (PARM-ANO-PROC/PARM-MES-PROC)
+000208*                      NO RODAPE DO EXCEVT, SE O CARTAO TROUXER O
+000209*                      PERIODO.
+000210*================================================================
+000220*   FUNCAO......... RECONCILIACAO NOTURNA DO MESTRE DE EVENTOS:
+000230*                    PARA CADA EVENTO, VALIDA A DATA DE INICIO E
+000240*                    A DATA DE FIM (MES 01-12, DIA DENTRO DO MES,
+000250*                    BISSEXTO EM FEVEREIRO - MESMA REGRA USADA EM
+000260*                    NIVEL PARA WS-DATA) E CONFERE QUE O FIM NAO
+000270*                    VEM ANTES DO INICIO. EVENTOS COM QUALQUER
+000280*                    PROBLEMA SAO LISTADOS NO RELATORIO DE
+000290*                    EXCECOES (EXCEVT) COM O MOTIVO; AO FINAL SAI
+000300*                    UM TOTAL DE EVENTOS LIDOS, OK E EM EXCECAO.
+000310*================================================================
+000320
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT OPTIONAL EVENTOS-FILE ASSIGN TO "EVENTOS"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-FS-EVT.
+000390
+000400     SELECT EXCEVT-FILE ASSIGN TO "EXCEVT"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-FS-EXC.
+000425
+000426     SELECT OPTIONAL PARM-CARTAO-FILE ASSIGN TO "PARMCARD"
+000427         ORGANIZATION IS LINE SEQUENTIAL
+000428         FILE STATUS IS WS-FS-PARM.
+000430
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  EVENTOS-FILE.
+000470 01  EVT-LINHA                    PIC X(80).
+000480
+000490 FD  EXCEVT-FILE.
+000500 01  EXC-LINHA                    PIC X(80).
+000505
+000506 FD  PARM-CARTAO-FILE.
+000507 01  PARM-CARTAO-LINHA            PIC X(80).
+000510
+000520 WORKING-STORAGE SECTION.
+000530*----------------------------------------------------------------
+000540*   LAYOUT COMPARTILHADO DO MESTRE DE EVENTOS
+000550*----------------------------------------------------------------
+000560     COPY EVENTOREC.
+000565
+000566*----------------------------------------------------------------
+000567*   CARTAO DE PARAMETROS - SO O PERIODO DE PROCESSAMENTO E USADO
+000568*   AQUI, PARA ESTAMPAR O RELATORIO DE EXCECOES.
+000569*----------------------------------------------------------------
+000570     COPY PARMCARD.
+000572     COPY DATACOPY REPLACING ==:PREFIXO:== BY ==WS-PROC-==.
+000574
+000580 77  WS-FS-EVT                PIC X(02) VALUE '00'.
+000590 77  WS-FS-EXC                PIC X(02) VALUE '00'.
+000595 77  WS-FS-PARM               PIC X(02) VALUE '00'.
+000600 77  WS-EOF-EVENTOS-SW        PIC X(01) VALUE 'N'.
+000610         88  FIM-EVENTOS               VALUE 'S'.
+000620
+000630*----------------------------------------------------------------
+000640*   AREA DE VALIDACAO DE DATA - MESMA REGRA DE NIVEL (2000-
+000650*   VALIDAR-DATA), SO QUE REUSADA AQUI PARA DUAS DATAS POR
+000660*   EVENTO (INICIO E FIM), UMA POR VEZ, NOS CAMPOS WS-CHK-*.
+000670*----------------------------------------------------------------
+000680 77  WS-CHK-DIA               PIC 9(02) VALUE ZEROS COMP.
+000690 77  WS-CHK-MES               PIC 9(02) VALUE ZEROS COMP.
+000700 77  WS-CHK-ANO               PIC 9(04) VALUE ZEROS COMP.
+000710 77  WS-DIAS-NO-MES           PIC 9(02) VALUE ZEROS COMP.
+000720 77  WS-ANO-BISSEXTO-SW       PIC X(01) VALUE 'N'.
+000730         88  ANO-BISSEXTO              VALUE 'S'.
+000740 77  WS-DATA-VALIDA-SW        PIC X(01) VALUE 'N'.
+000750         88  DATA-VALIDA               VALUE 'S'.
+000760         88  DATA-INVALIDA             VALUE 'N'.
+000770
+000780*----------------------------------------------------------------
+000790*   COMPARACAO DE FAIXA - DATA EM UM UNICO NUMERO AAAAMMDD PARA
+000800*   PODER COMPARAR INICIO CONTRA FIM COM UM SIMPLES "<".
+000810*----------------------------------------------------------------
+000820 77  WS-INI-AAAAMMDD          PIC 9(08) VALUE ZEROS COMP.
+000830 77  WS-FIM-AAAAMMDD          PIC 9(08) VALUE ZEROS COMP.
+000840
+000850 77  WS-INI-VALIDA-SW         PIC X(01) VALUE 'N'.
+000860         88  INI-VALIDA                VALUE 'S'.
+000870 77  WS-FIM-VALIDA-SW         PIC X(01) VALUE 'N'.
+000880         88  FIM-VALIDA                VALUE 'S'.
+000890
+000900 77  WS-MOTIVO                PIC X(40) VALUE SPACES.
+000910
+000920*----------------------------------------------------------------
+000930*   CONTADORES DO RELATORIO DE EXCECOES
+000940*----------------------------------------------------------------
+000950 77  WS-CNT-LIDOS             PIC 9(05) VALUE ZEROS.
+000960 77  WS-CNT-OK                PIC 9(05) VALUE ZEROS.
+000970 77  WS-CNT-EXCECAO           PIC 9(05) VALUE ZEROS.
+000980
+000990 PROCEDURE DIVISION.
+001000*================================================================
+001010*   0000-MAINLINE
+001020*================================================================
+001030 0000-MAINLINE.
+001040     PERFORM 1000-RECONCILIAR THRU 1000-EXIT
+001050     STOP RUN.
+001060
+001070*================================================================
+001080*   1000-RECONCILIAR - PERCORRE O MESTRE DE EVENTOS (OPTIONAL)
+001090*   CHECANDO CADA REGISTRO E GRAVA O RELATORIO DE EXCECOES.
+001100*================================================================
+001110 1000-RECONCILIAR.
+001120     MOVE ZEROS TO WS-CNT-LIDOS WS-CNT-OK WS-CNT-EXCECAO
+001122     MOVE ZEROS TO PARM-ANO-PROC PARM-MES-PROC
+001124
+001126     OPEN INPUT PARM-CARTAO-FILE
+001128     IF WS-FS-PARM = '00'
+001130         READ PARM-CARTAO-FILE INTO PARM-CARTAO-REG
+001132             AT END
+001134                 CONTINUE
+001136         END-READ
+001138         CLOSE PARM-CARTAO-FILE
+001139     END-IF
+001140
+001142     OPEN OUTPUT EXCEVT-FILE
+001150     OPEN INPUT EVENTOS-FILE
+001160     IF WS-FS-EVT = '00'
+001170         PERFORM 1100-LER-EVENTO THRU 1100-EXIT
+001180         PERFORM 1200-CHECAR-EVENTO THRU 1200-EXIT
+001190             UNTIL FIM-EVENTOS
+001200         CLOSE EVENTOS-FILE
+001210     END-IF
+001220
+001230     PERFORM 1900-GRAVAR-TOTAIS THRU 1900-EXIT
+001240     CLOSE EXCEVT-FILE.
+001250 1000-EXIT.
+001260     EXIT.
+001270
+001280 1100-LER-EVENTO.
+001290     READ EVENTOS-FILE INTO EVT-REGISTRO
+001300         AT END
+001310             SET FIM-EVENTOS TO TRUE
+001320     END-READ.
+001330 1100-EXIT.
+001340     EXIT.
+001350
+001360*================================================================
+001370*   1200-CHECAR-EVENTO - VALIDA AS DUAS DATAS DO EVENTO E A
+001380*   FAIXA; GRAVA UMA LINHA DE EXCECAO POR PROBLEMA ENCONTRADO.
+001390*================================================================
+001400 1200-CHECAR-EVENTO.
+001410     ADD 1 TO WS-CNT-LIDOS
+001420     MOVE 'N' TO WS-INI-VALIDA-SW
+001430     MOVE 'N' TO WS-FIM-VALIDA-SW
+001440
+001450     MOVE EVT-INI-DIA TO WS-CHK-DIA
+001460     MOVE EVT-INI-MES TO WS-CHK-MES
+001470     MOVE EVT-INI-ANO TO WS-CHK-ANO
+001480     PERFORM 2000-VALIDAR-DATA THRU 2000-EXIT
+001490     IF DATA-VALIDA
+001500         SET INI-VALIDA TO TRUE
+001510         COMPUTE WS-INI-AAAAMMDD =
+001520             EVT-INI-ANO * 10000 + EVT-INI-MES * 100 + EVT-INI-DIA
+001530     ELSE
+001540         MOVE 'DATA DE INICIO INVALIDA' TO WS-MOTIVO
+001550         PERFORM 1300-GRAVAR-EXCECAO THRU 1300-EXIT
+001560     END-IF
+001570
+001580     MOVE EVT-FIM-DIA TO WS-CHK-DIA
+001590     MOVE EVT-FIM-MES TO WS-CHK-MES
+001600     MOVE EVT-FIM-ANO TO WS-CHK-ANO
+001610     PERFORM 2000-VALIDAR-DATA THRU 2000-EXIT
+001620     IF DATA-VALIDA
+001630         SET FIM-VALIDA TO TRUE
+001640         COMPUTE WS-FIM-AAAAMMDD =
+001650             EVT-FIM-ANO * 10000 + EVT-FIM-MES * 100 + EVT-FIM-DIA
+001660     ELSE
+001670         MOVE 'DATA DE FIM INVALIDA' TO WS-MOTIVO
+001680         PERFORM 1300-GRAVAR-EXCECAO THRU 1300-EXIT
+001690     END-IF
+001700
+001710     IF INI-VALIDA AND FIM-VALIDA
+001720         IF WS-FIM-AAAAMMDD < WS-INI-AAAAMMDD
+001730             MOVE 'FIM ANTERIOR AO INICIO' TO WS-MOTIVO
+001740             PERFORM 1300-GRAVAR-EXCECAO THRU 1300-EXIT
+001750         ELSE
+001760             ADD 1 TO WS-CNT-OK
+001770         END-IF
+001780     END-IF
+001790
+001800     PERFORM 1100-LER-EVENTO THRU 1100-EXIT.
+001810 1200-EXIT.
+001820     EXIT.
+001830
+001840*================================================================
+001850*   1300-GRAVAR-EXCECAO - UMA LINHA POR PROBLEMA ENCONTRADO:
+001860*   CODIGO DO EVENTO, NOME E O MOTIVO.
+001870*================================================================
+001880 1300-GRAVAR-EXCECAO.
+001890     ADD 1 TO WS-CNT-EXCECAO
+001900     MOVE SPACES TO EXC-LINHA
+001910     STRING EVT-CODIGO          DELIMITED BY SIZE
+001920            '  '                DELIMITED BY SIZE
+001930            EVT-NOME            DELIMITED BY SIZE
+001940            '  '                DELIMITED BY SIZE
+001950            WS-MOTIVO           DELIMITED BY SIZE
+001960         INTO EXC-LINHA
+001970     END-STRING
+001980     WRITE EXC-LINHA.
+001990 1300-EXIT.
+002000     EXIT.
+002010
+002020*================================================================
+002030*   1900-GRAVAR-TOTAIS
+002040*================================================================
+002050 1900-GRAVAR-TOTAIS.
+002060     MOVE SPACES TO EXC-LINHA
+002070     WRITE EXC-LINHA
+002080
+002090     MOVE SPACES TO EXC-LINHA
+002100     STRING 'EVENTOS LIDOS ....: ' DELIMITED BY SIZE
+002110            WS-CNT-LIDOS          DELIMITED BY SIZE
+002120         INTO EXC-LINHA
+002130     END-STRING
+002140     WRITE EXC-LINHA
+002150
+002160     MOVE SPACES TO EXC-LINHA
+002170     STRING 'EVENTOS OK .......: ' DELIMITED BY SIZE
+002180            WS-CNT-OK             DELIMITED BY SIZE
+002190         INTO EXC-LINHA
+002200     END-STRING
+002210     WRITE EXC-LINHA
+002220
+002230     MOVE SPACES TO EXC-LINHA
+002240     STRING 'EVENTOS C/ EXCECAO: ' DELIMITED BY SIZE
+002250            WS-CNT-EXCECAO        DELIMITED BY SIZE
+002260         INTO EXC-LINHA
+002270     END-STRING
+002280     WRITE EXC-LINHA
+002282
+002284     IF PARM-ANO-PROC NOT = ZEROS
+002285         MOVE PARM-MES-PROC TO WS-PROC-MES
+002286         MOVE PARM-ANO-PROC TO WS-PROC-ANO
+002287         MOVE SPACES TO EXC-LINHA
+002288         STRING 'PERIODO DE PROCESSAMENTO ..: ' DELIMITED BY SIZE
+002290                WS-PROC-MES                DELIMITED BY SIZE
+002292                '/'                        DELIMITED BY SIZE
+002294                WS-PROC-ANO                DELIMITED BY SIZE
+002296             INTO EXC-LINHA
+002298         END-STRING
+002299         WRITE EXC-LINHA
+002300     END-IF.
+002310 1900-EXIT.
+002320     EXIT.
+002325
+002328*================================================================
+002330*   2000-VALIDAR-DATA - MESMA REGRA DE NIVEL.COB: MES 01-12, DIA
+002340*   DENTRO DO NUMERO DE DIAS DO MES, BISSEXTO EM FEVEREIRO.
+002350*   OPERA SOBRE WS-CHK-DIA/MES/ANO PARA PODER SER REUSADA PARA
+002360*   AS DUAS DATAS DE CADA EVENTO.
+002370*================================================================
+002380 2000-VALIDAR-DATA.
+002390     SET DATA-VALIDA TO TRUE
+002400
+002410     IF WS-CHK-MES < 1 OR WS-CHK-MES > 12
+002420         SET DATA-INVALIDA TO TRUE
+002430         GO TO 2000-EXIT
+002440     END-IF
+002450
+002460     PERFORM 2100-VERIFICAR-BISSEXTO THRU 2100-EXIT
+002470     PERFORM 2200-OBTER-DIAS-NO-MES  THRU 2200-EXIT
+002480
+002490     IF WS-CHK-DIA < 1 OR WS-CHK-DIA > WS-DIAS-NO-MES
+002500         SET DATA-INVALIDA TO TRUE
+002510     END-IF.
+002520 2000-EXIT.
+002530     EXIT.
+002540
+002550*================================================================
+002560*   2100-VERIFICAR-BISSEXTO - REGRA CLASSICA: DIVISIVEL POR 4 E
+002570*   (NAO DIVISIVEL POR 100 OU DIVISIVEL POR 400).
+002580*================================================================
+002590 2100-VERIFICAR-BISSEXTO.
+002600     MOVE 'N' TO WS-ANO-BISSEXTO-SW
+002610     IF FUNCTION MOD (WS-CHK-ANO, 4) = 0
+002620         IF FUNCTION MOD (WS-CHK-ANO, 100) NOT = 0
+002630             OR FUNCTION MOD (WS-CHK-ANO, 400) = 0
+002640             SET ANO-BISSEXTO TO TRUE
+002650         END-IF
+002660     END-IF.
+002670 2100-EXIT.
+002680     EXIT.
+002690
+002700*================================================================
+002710*   2200-OBTER-DIAS-NO-MES
+002720*================================================================
+002730 2200-OBTER-DIAS-NO-MES.
+002740     EVALUATE WS-CHK-MES
+002750         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+002760             MOVE 30 TO WS-DIAS-NO-MES
+002770         WHEN 2
+002780             IF ANO-BISSEXTO
+002790                 MOVE 29 TO WS-DIAS-NO-MES
+002800             ELSE
+002810                 MOVE 28 TO WS-DIAS-NO-MES
+002820             END-IF
+002830         WHEN OTHER
+002840             MOVE 31 TO WS-DIAS-NO-MES
+002850     END-EVALUATE.
+002860 2200-EXIT.
+002870     EXIT.
+002880
+002890 END PROGRAM EVENTOS0002.

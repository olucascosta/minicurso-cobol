@@ -0,0 +1,336 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. FOLHA0001.
+000120 AUTHOR. M-CORREIA.
+000130 INSTALLATION. CENTRO DE TREINAMENTO COBOL.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*================================================================
+000170*   HISTORICO DE ALTERACOES
+000180*   DATA       AUTOR   DESCRICAO
+000190*   ---------- ------- -----------------------------------------
+000200*   2026-08-09  MCR    CRIACAO DO PROGRAMA.
+000205*   2026-08-09  MCR    OPEN INPUT DO FOLHAAJU PASSOU A CHECAR
+000206*                      WS-FS-AJU ANTES DO LACO DE LEITURA; SEM
+000207*                      ISSO, FOLHAAJU AUSENTE FICAVA LENDO PARA
+000208*                      SEMPRE SEM ACHAR FIM DE ARQUIVO. AUSENTE
+000209*                      AGORA E TRATADO COMO LOTE DE AJUSTES VAZIO.
+000210*================================================================
+000220*   FUNCAO......... LE UM LOTE DE AJUSTES DE FOLHA DE PAGAMENTO
+000230*                    (ARQUIVO FOLHAAJU), VALIDA SINAL E MAGNITUDE
+000240*                    CONTRA LIMITES PARAMETRIZADOS, ARREDONDA O
+000250*                    VALOR PARA PIC S9(3)V9(2) E GRAVA UM
+000260*                    RELATORIO (RELFOLHA) COM O RESULTADO DE CADA
+000270*                    AJUSTE E OS TOTAIS OK / FORA DE FAIXA.
+000280*                    ENTRADAS COM SINAL OU DIGITOS INVALIDOS VAO
+000290*                    PARA O REJLOG (MESMO LAYOUT USADO PELOS
+000300*                    PROGRAMAS DE CONDICIONAL).
+000310*================================================================
+000320 
+000330 ENVIRONMENT DIVISION.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT OPTIONAL LIM-PARAMETROS-FILE ASSIGN TO "LIMFOLHA"
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-FS-LIM.
+000390 
+000400     SELECT FOLHAAJU-FILE ASSIGN TO "FOLHAAJU"
+000410         ORGANIZATION IS LINE SEQUENTIAL
+000420         FILE STATUS IS WS-FS-AJU.
+000430 
+000440     SELECT RELFOLHA-FILE ASSIGN TO "RELFOLHA"
+000450         ORGANIZATION IS LINE SEQUENTIAL
+000460         FILE STATUS IS WS-FS-REL.
+000470 
+000480     SELECT REJLOG-FILE ASSIGN TO "REJLOG"
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS WS-FS-REJ.
+000510 
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  LIM-PARAMETROS-FILE.
+000550 01  LIM-PARAMETROS-LINHA.
+000560     10  LIM-LIMITE-MIN           PIC S9(3)V9(2)
+000570             SIGN IS LEADING SEPARATE CHARACTER.
+000580     10  LIM-LIMITE-MAX           PIC S9(3)V9(2)
+000590             SIGN IS LEADING SEPARATE CHARACTER.
+000600     10  FILLER                   PIC X(68).
+000610 
+000620 FD  FOLHAAJU-FILE.
+000630 01  FOLHA-REGISTRO.
+000640     10  FOLHA-CHAVE              PIC 9(06).
+000650     10  FOLHA-VALOR-DIGITADO     PIC X(07).
+000660     10  FILLER                   PIC X(67).
+000670 
+000680 FD  RELFOLHA-FILE.
+000690 01  REL-LINHA                    PIC X(80).
+000700 
+000710 FD  REJLOG-FILE.
+000720 01  REJ-LINHA                    PIC X(76).
+000730 
+000740 WORKING-STORAGE SECTION.
+000750*----------------------------------------------------------------
+000760*   LAYOUT DE REJEITO COMPARTILHADO COM OS PROGRAMAS CONDICIONAL
+000770*----------------------------------------------------------------
+000780     COPY REJEITO.
+000790 
+000800 77  WS-FS-LIM                PIC X(02) VALUE '00'.
+000810 77  WS-FS-AJU                PIC X(02) VALUE '00'.
+000820 77  WS-FS-REL                PIC X(02) VALUE '00'.
+000830 77  WS-FS-REJ                PIC X(02) VALUE '00'.
+000840 
+000850 77  WS-EOF-AJUSTES-SW        PIC X(01) VALUE 'N'.
+000860         88  FIM-AJUSTES               VALUE 'S'.
+000870 
+000880*----------------------------------------------------------------
+000890*   LIMITES DE FAIXA - DEFAULT E OS EXTREMOS DO PROPRIO PIC
+000900*   S9(3)V9(2) QUANDO O ARQUIVO DE CONTROLE NAO EXISTIR.
+000910*----------------------------------------------------------------
+000920 77  WS-LIMITE-MIN            PIC S9(3)V9(2) VALUE -999.99.
+000930 77  WS-LIMITE-MAX            PIC S9(3)V9(2) VALUE 999.99.
+000940 
+000950*----------------------------------------------------------------
+000960*   ENTRADA DIGITADA: 1 BYTE DE SINAL + 3 DIGITOS INTEIROS + 3
+000970*   DIGITOS DECIMAIS, EX. '-123456' = -123.456, ARREDONDADO PARA
+000980*   -123.46 EM WS-VALOR-NUM (MESMA FORMA DE VARIAVEIS' NUM2).
+000990*----------------------------------------------------------------
+001000 77  WS-VALOR-SINAL           PIC X(01) VALUE SPACES.
+001010 77  WS-VALOR-DIGITOS         PIC X(06) VALUE SPACES.
+001020 77  WS-VALOR-TEXTO           PIC X(08) VALUE SPACES.
+001030 77  WS-VALOR-BRUTO           PIC S9(3)V9(3) VALUE ZEROS.
+001040 77  WS-VALOR-NUM             PIC S9(3)V9(2) VALUE ZEROS.
+001050 77  WS-VALOR-EDITADO         PIC -999.99 VALUE SPACES.
+001060
+001070 77  WS-ENTRADA-VALIDA-SW     PIC X(01) VALUE 'N'.
+001080         88  ENTRADA-VALIDA            VALUE 'S'.
+001090         88  ENTRADA-INVALIDA          VALUE 'N'.
+001100 
+001110 77  WS-RESULTADO             PIC X(14) VALUE SPACES.
+001120 77  WS-CNT-OK                PIC 9(07) VALUE ZEROS.
+001130 77  WS-CNT-FORA-FAIXA        PIC 9(07) VALUE ZEROS.
+001140 77  WS-CNT-REJEITADO         PIC 9(07) VALUE ZEROS.
+001150 77  WS-CNT-TOTAL             PIC 9(07) VALUE ZEROS.
+001160 
+001170 77  WS-DATA-ATUAL            PIC 9(08) VALUE ZEROS.
+001180 77  WS-HORA-ATUAL            PIC 9(08) VALUE ZEROS.
+001190 
+001200 PROCEDURE DIVISION.
+001210*================================================================
+001220*   0000-MAINLINE
+001230*================================================================
+001240 0000-MAINLINE.
+001250     PERFORM 1000-INICIALIZAR THRU 1000-EXIT
+001260 
+001270     PERFORM 2000-PROCESSAR-LOTE THRU 2000-EXIT
+001280 
+001290     PERFORM 9000-FINALIZAR THRU 9000-EXIT
+001300 
+001310     STOP RUN.
+001320 
+001330*================================================================
+001340*   1000-INICIALIZAR - LE OS LIMITES DE FAIXA (OPTIONAL). SE O
+001350*   ARQUIVO NAO EXISTIR, FICAM OS EXTREMOS DO PIC S9(3)V9(2).
+001360*================================================================
+001370 1000-INICIALIZAR.
+001380     ACCEPT WS-DATA-ATUAL FROM DATE YYYYMMDD
+001390     ACCEPT WS-HORA-ATUAL FROM TIME
+001400 
+001410     OPEN INPUT LIM-PARAMETROS-FILE
+001420     IF WS-FS-LIM = '00'
+001430         READ LIM-PARAMETROS-FILE
+001440             AT END
+001450                 CONTINUE
+001460             NOT AT END
+001470                 MOVE LIM-LIMITE-MIN TO WS-LIMITE-MIN
+001480                 MOVE LIM-LIMITE-MAX TO WS-LIMITE-MAX
+001490         END-READ
+001500         CLOSE LIM-PARAMETROS-FILE
+001510     END-IF.
+001520 1000-EXIT.
+001530     EXIT.
+001540 
+001550 2000-PROCESSAR-LOTE.
+001560     MOVE 'N' TO WS-EOF-AJUSTES-SW
+001570     MOVE ZEROS TO WS-CNT-OK WS-CNT-FORA-FAIXA WS-CNT-REJEITADO
+001580 
+001590     OPEN INPUT FOLHAAJU-FILE
+001600     OPEN OUTPUT RELFOLHA-FILE
+001610     OPEN OUTPUT REJLOG-FILE
+001620
+001622     IF WS-FS-AJU = '00'
+001624         PERFORM 2100-LER-FOLHAAJU THRU 2100-EXIT
+001626
+001628         PERFORM 2200-PROCESSAR-UM-AJUSTE THRU 2200-EXIT
+001630             UNTIL FIM-AJUSTES
+001632     ELSE
+001634         SET FIM-AJUSTES TO TRUE
+001636     END-IF
+001670
+001680     PERFORM 2900-GRAVAR-TOTAIS THRU 2900-EXIT
+001690 
+001700     CLOSE FOLHAAJU-FILE
+001710     CLOSE RELFOLHA-FILE
+001720     CLOSE REJLOG-FILE.
+001730 2000-EXIT.
+001740     EXIT.
+001750 
+001760 2100-LER-FOLHAAJU.
+001770     READ FOLHAAJU-FILE
+001780         AT END
+001790             SET FIM-AJUSTES TO TRUE
+001800     END-READ.
+001810 2100-EXIT.
+001820     EXIT.
+001830 
+001840 2200-PROCESSAR-UM-AJUSTE.
+001850     PERFORM 2300-VALIDAR-E-CONVERTER THRU 2300-EXIT
+001860 
+001870     IF ENTRADA-VALIDA
+001880         PERFORM 2400-VERIFICAR-FAIXA THRU 2400-EXIT
+001890         PERFORM 2500-GRAVAR-LINHA-REL THRU 2500-EXIT
+001900     END-IF
+001910 
+001920     PERFORM 2100-LER-FOLHAAJU THRU 2100-EXIT.
+001930 2200-EXIT.
+001940     EXIT.
+001950 
+001960*================================================================
+001970*   2300-VALIDAR-E-CONVERTER - SEPARA SINAL DOS 6 DIGITOS, REJEITA
+001980*   SINAL OU DIGITOS INVALIDOS, E ARREDONDA O VALOR DE 3 CASAS
+001990*   DECIMAIS (DIGITADAS) PARA AS 2 CASAS DE WS-VALOR-NUM.
+002000*================================================================
+002010 2300-VALIDAR-E-CONVERTER.
+002020     SET ENTRADA-VALIDA TO TRUE
+002030     MOVE FOLHA-VALOR-DIGITADO (1:1) TO WS-VALOR-SINAL
+002040     MOVE FOLHA-VALOR-DIGITADO (2:6) TO WS-VALOR-DIGITOS
+002050 
+002060     IF WS-VALOR-SINAL NOT = '+' AND WS-VALOR-SINAL NOT = '-'
+002070         SET ENTRADA-INVALIDA TO TRUE
+002080         MOVE SPACES TO REJ-REGISTRO
+002090         MOVE 'E003' TO REJ-CODIGO-MOTIVO
+002100         MOVE 'SINAL DO AJUSTE INVALIDO'
+002110             TO REJ-DESCRICAO-MOTIVO
+002120         PERFORM 7100-GRAVAR-REJEITO THRU 7100-EXIT
+002130         GO TO 2300-EXIT
+002140     END-IF
+002150 
+002160     IF WS-VALOR-DIGITOS IS NOT NUMERIC
+002170         SET ENTRADA-INVALIDA TO TRUE
+002180         MOVE SPACES TO REJ-REGISTRO
+002190         MOVE 'E001' TO REJ-CODIGO-MOTIVO
+002200         MOVE 'VALOR DIGITADO NAO E NUMERICO'
+002210             TO REJ-DESCRICAO-MOTIVO
+002220         PERFORM 7100-GRAVAR-REJEITO THRU 7100-EXIT
+002230         GO TO 2300-EXIT
+002240     END-IF
+002250 
+002260     MOVE SPACES TO WS-VALOR-TEXTO
+002270     STRING WS-VALOR-DIGITOS (1:3)   DELIMITED BY SIZE
+002280            '.'                      DELIMITED BY SIZE
+002290            WS-VALOR-DIGITOS (4:3)   DELIMITED BY SIZE
+002300         INTO WS-VALOR-TEXTO
+002310     END-STRING
+002320 
+002330     COMPUTE WS-VALOR-BRUTO = FUNCTION NUMVAL (WS-VALOR-TEXTO)
+002340     IF WS-VALOR-SINAL = '-'
+002350         COMPUTE WS-VALOR-BRUTO = WS-VALOR-BRUTO * -1
+002360     END-IF
+002370 
+002380     COMPUTE WS-VALOR-NUM ROUNDED = WS-VALOR-BRUTO
+002382         ON SIZE ERROR
+002384             SET ENTRADA-INVALIDA TO TRUE
+002386             MOVE SPACES TO REJ-REGISTRO
+002388             MOVE 'E004' TO REJ-CODIGO-MOTIVO
+002389             MOVE 'VALOR ARREDONDADO EXCEDE O CAMPO DESTINO'
+002390                 TO REJ-DESCRICAO-MOTIVO
+002391             PERFORM 7100-GRAVAR-REJEITO THRU 7100-EXIT
+002392     END-COMPUTE.
+002393 2300-EXIT.
+002400     EXIT.
+002410 
+002420*================================================================
+002430*   2400-VERIFICAR-FAIXA - SO ACEITA O VALOR ARREDONDADO DENTRO DE
+002440*   WS-LIMITE-MIN / WS-LIMITE-MAX; FORA DA FAIXA VAI PARA O REJLOG
+002450*   MAS AINDA APARECE NO RELFOLHA COM O RESULTADO FORA DE FAIXA.
+002460*================================================================
+002470 2400-VERIFICAR-FAIXA.
+002480     IF WS-VALOR-NUM < WS-LIMITE-MIN
+002490         OR WS-VALOR-NUM > WS-LIMITE-MAX
+002500         MOVE 'FORA DE FAIXA' TO WS-RESULTADO
+002510         ADD 1 TO WS-CNT-FORA-FAIXA
+002520         MOVE SPACES TO REJ-REGISTRO
+002530         MOVE 'E002' TO REJ-CODIGO-MOTIVO
+002540         MOVE 'AJUSTE FORA DOS LIMITES PARAMETRIZADOS'
+002550             TO REJ-DESCRICAO-MOTIVO
+002560         PERFORM 7100-GRAVAR-REJEITO THRU 7100-EXIT
+002570     ELSE
+002580         MOVE 'OK' TO WS-RESULTADO
+002590         ADD 1 TO WS-CNT-OK
+002600     END-IF.
+002610 2400-EXIT.
+002620     EXIT.
+002630 
+002640 2500-GRAVAR-LINHA-REL.
+002650     MOVE WS-VALOR-NUM TO WS-VALOR-EDITADO
+002660     MOVE SPACES TO REL-LINHA
+002670     STRING FOLHA-CHAVE        DELIMITED BY SIZE
+002680            '  '                DELIMITED BY SIZE
+002690            WS-VALOR-EDITADO    DELIMITED BY SIZE
+002700            '  '                DELIMITED BY SIZE
+002710            WS-RESULTADO        DELIMITED BY SIZE
+002720         INTO REL-LINHA
+002730     END-STRING
+002740     WRITE REL-LINHA.
+002750 2500-EXIT.
+002760     EXIT.
+002770 
+002780 2900-GRAVAR-TOTAIS.
+002790     ADD WS-CNT-OK WS-CNT-FORA-FAIXA GIVING WS-CNT-TOTAL
+002800 
+002810     MOVE SPACES TO REL-LINHA
+002820     WRITE REL-LINHA
+002830 
+002840     MOVE SPACES TO REL-LINHA
+002850     STRING 'DENTRO DA FAIXA ..: ' DELIMITED BY SIZE
+002860            WS-CNT-OK             DELIMITED BY SIZE
+002870         INTO REL-LINHA
+002880     END-STRING
+002890     WRITE REL-LINHA
+002900 
+002910     MOVE SPACES TO REL-LINHA
+002920     STRING 'FORA DE FAIXA ....: ' DELIMITED BY SIZE
+002930            WS-CNT-FORA-FAIXA     DELIMITED BY SIZE
+002940         INTO REL-LINHA
+002950     END-STRING
+002960     WRITE REL-LINHA
+002970 
+002980     MOVE SPACES TO REL-LINHA
+002990     STRING 'TOTAL PROCESSADO .: ' DELIMITED BY SIZE
+003000            WS-CNT-TOTAL          DELIMITED BY SIZE
+003010         INTO REL-LINHA
+003020     END-STRING
+003030     WRITE REL-LINHA.
+003040 2900-EXIT.
+003050     EXIT.
+003060 
+003070*================================================================
+003080*   7100-GRAVAR-REJEITO
+003090*================================================================
+003100 7100-GRAVAR-REJEITO.
+003110     MOVE 'FOLHA0001' TO REJ-PROGRAMA
+003120     MOVE WS-DATA-ATUAL TO REJ-DATA
+003130     MOVE WS-HORA-ATUAL TO REJ-HORA
+003140     MOVE FOLHA-VALOR-DIGITADO TO REJ-VALOR-DIGITADO
+003150     MOVE REJ-REGISTRO TO REJ-LINHA
+003160     WRITE REJ-LINHA.
+003170 7100-EXIT.
+003180     EXIT.
+003190 
+003200*================================================================
+003210*   9000-FINALIZAR
+003220*================================================================
+003230 9000-FINALIZAR.
+003240     CONTINUE.
+003250 9000-EXIT.
+003260     EXIT.
+003270 
+003280 END PROGRAM FOLHA0001.

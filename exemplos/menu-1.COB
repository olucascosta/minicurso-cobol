@@ -0,0 +1,126 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. MENU0001.
+000120 AUTHOR. M-CORREIA.
+000130 INSTALLATION. CENTRO DE TREINAMENTO COBOL.
+000140 DATE-WRITTEN. 2026-08-09.
+000150 DATE-COMPILED.
+000160*================================================================
+000170*   HISTORICO DE ALTERACOES
+000180*   DATA       AUTOR   DESCRICAO
+000190*   ---------- ------- -----------------------------------------
+000200*   2026-08-09  MCR    CRIACAO DO PROGRAMA.
+000205*   2026-08-09  MCR    CORRIGIDO TERMO ERRADO NO COMENTARIO DE
+000206*                      FUNCAO (ERA "ESTIMATE", O CERTO E
+000207*                      "SISTEMA").
+000210*================================================================
+000220*   FUNCAO......... FRENTE UNICA DE OPERACAO PARA O SISTEMA.
+000230*                    EXIBE UM MENU, CHAMA CONDICIONAL0001 (MODO
+000240*                    INTERATIVO, VIA CARTAO DE PARAMETROS ESCRITO
+000250*                    POR ESTE PROGRAMA) OU CONDICIONAL0002 (MODO
+000260*                    LOTE, JA O UNICO MODO DESSE PROGRAMA) E VOLTA
+000270*                    AO MENU AO FIM DE CADA CHAMADA, EM VEZ DE
+000280*                    DEVOLVER O OPERADOR AO PROMPT DO SISTEMA.
+000290*================================================================
+000300
+000310 ENVIRONMENT DIVISION.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT PARM-CARTAO-FILE ASSIGN TO "PARMCARD"
+000350         ORGANIZATION IS LINE SEQUENTIAL
+000360         FILE STATUS IS WS-FS-PARM.
+000370
+000380 DATA DIVISION.
+000390 FILE SECTION.
+000400 FD  PARM-CARTAO-FILE.
+000410 01  PARM-CARTAO-LINHA           PIC X(80).
+000420
+000430 WORKING-STORAGE SECTION.
+000440*----------------------------------------------------------------
+000450*   CARTAO DE PARAMETROS - ESTE PROGRAMA E QUEM GRAVA O CARTAO
+000460*   QUE CONDICIONAL0001 LE PARA SABER QUE DEVE RODAR EM MODO
+000470*   INTERATIVO (UM VALOR POR CHAMADA) QUANDO CHAMADO PELO MENU.
+000480*----------------------------------------------------------------
+000490     COPY PARMCARD.
+000500
+000510 77  WS-FS-PARM               PIC X(02) VALUE '00'.
+000520 77  WS-OPCAO                 PIC X(01) VALUE SPACES.
+000530 77  WS-SAIR-SW               PIC X(01) VALUE 'N'.
+000540         88  OPCAO-SAIR                VALUE 'S'.
+000550
+000560 PROCEDURE DIVISION.
+000570*================================================================
+000580*   0000-MAINLINE
+000590*================================================================
+000600 0000-MAINLINE.
+000610     PERFORM 1000-PROCESSAR-MENU THRU 1000-EXIT
+000620
+000630     DISPLAY 'FIM DE OPERACAO.'
+000640
+000650     STOP RUN.
+000660
+000670*================================================================
+000680*   1000-PROCESSAR-MENU - EXIBE AS OPCOES E DESPACHA ATE O
+000690*   OPERADOR ESCOLHER SAIR.
+000700*================================================================
+000710 1000-PROCESSAR-MENU.
+000720     PERFORM 1100-EXIBIR-OPCOES THRU 1100-EXIT
+000730         UNTIL OPCAO-SAIR.
+000740 1000-EXIT.
+000750     EXIT.
+000760
+000770 1100-EXIBIR-OPCOES.
+000780     DISPLAY '----------------------------------------'
+000790     DISPLAY ' 1 - VERIFICACAO DE VALOR (CONDICIONAL0001)'
+000800     DISPLAY ' 2 - VERIFICACAO DE NOTAS (CONDICIONAL0002)'
+000810     DISPLAY ' 0 - SAIR'
+000820     DISPLAY '----------------------------------------'
+000830     DISPLAY 'OPCAO: '
+000840     ACCEPT WS-OPCAO
+000850
+000860     EVALUATE WS-OPCAO
+000870         WHEN '1'
+000880             PERFORM 2000-CHAMAR-CONDICIONAL1 THRU 2000-EXIT
+000890         WHEN '2'
+000900             PERFORM 3000-CHAMAR-CONDICIONAL2 THRU 3000-EXIT
+000910         WHEN '0'
+000920             SET OPCAO-SAIR TO TRUE
+000930         WHEN OTHER
+000940             DISPLAY 'OPCAO INVALIDA - TENTE NOVAMENTE'
+000950     END-EVALUATE.
+000960 1100-EXIT.
+000970     EXIT.
+000980
+000990*================================================================
+001000*   2000-CHAMAR-CONDICIONAL1 - GRAVA O CARTAO DE PARAMETROS COM
+001010*   MODO INTERATIVO E CHAMA CONDICIONAL0001, QUE FAZ UM ACCEPT
+001020*   DE VALOR E VOLTA (GOBACK) PARA ESTE PROGRAMA.
+001030*================================================================
+001040 2000-CHAMAR-CONDICIONAL1.
+001045     MOVE SPACES TO PARM-CARTAO-REG
+001050     MOVE ZEROS TO PARM-ANO-PROC
+001060     MOVE ZEROS TO PARM-MES-PROC
+001070     MOVE 'I' TO PARM-MODO-EXECUCAO
+001080     MOVE 'N' TO PARM-SIMULACAO-SW
+001090     MOVE ZEROS TO PARM-LIMITE-SIMULADO
+001100     MOVE ZEROS TO PARM-CHAVE-RESTART
+001110     MOVE ZEROS TO PARM-INTERVALO-CHECKPNT
+001120     MOVE 'N' TO PARM-CSV-EXPORT-SW
+001130
+001140     OPEN OUTPUT PARM-CARTAO-FILE
+001150     WRITE PARM-CARTAO-LINHA FROM PARM-CARTAO-REG
+001160     CLOSE PARM-CARTAO-FILE
+001170
+001180     CALL 'CONDICIONAL0001'.
+001190 2000-EXIT.
+001200     EXIT.
+001210
+001220*================================================================
+001230*   3000-CHAMAR-CONDICIONAL2 - CONDICIONAL0002 SO TEM MODO LOTE,
+001240*   NAO PRECISA DE UM CARTAO NOVO PARA SER CHAMADO PELO MENU.
+001250*================================================================
+001260 3000-CHAMAR-CONDICIONAL2.
+001270     CALL 'CONDICIONAL0002'.
+001280 3000-EXIT.
+001290     EXIT.
+001300
+001310 END PROGRAM MENU0001.

@@ -1,29 +1,174 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NIVEL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-DATA.
-           10 DIA PIC 9(2) VALUE 27.
-           10 MES PIC 9(2) VALUE 10.
-           10 ANO PIC 9(4) VALUE 2018.
-           66 DIA-MES RENAMES DIA THRU MES.
-
-      *N�vel 66 � utilizado para renomear outras vari�veis do programa
-
-      *N�vel 77 � utilizado para vari�vel que n�o possui relacionamento
-      *definido com nenhuma outra vari�vel.
-
-       77 COR PIC A(4) VALUE 'AZUL'.
-
-      *N�vel 78 � utilizado para declarar constante
-       78 PI VALUE 3.14159.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY WS-DATA
-            DISPLAY DIA
-            DISPLAY DIA-MES
-
-            STOP RUN.
-       END PROGRAM NIVEL.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. NIVEL.
+000120 AUTHOR. M-CORREIA.
+000130 INSTALLATION. CENTRO DE TREINAMENTO COBOL.
+000140 DATE-WRITTEN. 2018-10-27.
+000150 DATE-COMPILED.
+000160*================================================================
+000170*    HISTORICO DE ALTERACOES
+000180*    DATA       AUTOR   DESCRICAO
+000190*    ---------- ------- -----------------------------------------
+000200*    2018-10-27  MCR    VERSAO ORIGINAL - DEMONSTRACAO DOS NIVEIS
+000210*                       01, 10, 66, 77 E 78 DE DADOS.
+000220*    2026-08-09  MCR    WS-DATA PASSOU A VIR DO COPY DATACOPY, PI
+000230*                       PASSOU A VIR DO COPY MATHCONS. INCLUIDA
+000240*                       VALIDACAO DE DATA (MES/DIA/BISSEXTO) E
+000250*                       VALIDACAO DE COR CONTRA TABELA DE
+000260*                       CATEGORIAS - COR DEIXA DE SER LITERAL
+000270*                       FIXO SEM RELACIONAMENTO COM NADA.
+000280*================================================================
+000290*    FUNCAO......... PROGRAMA DIDATICO QUE DEMONSTRA OS NIVEIS DE
+000300*                     DADOS DO COBOL (01/10/66/77/78) E, A PARTIR
+000310*                     DESTA VERSAO, VALIDA A DATA MONTADA EM
+000320*                     WS-DATA E A CATEGORIA GRAVADA EM COR ANTES
+000330*                     DE EXIBI-LAS.
+000340*================================================================
+000350 DATA DIVISION.
+000360 WORKING-STORAGE SECTION.
+000370*----------------------------------------------------------------
+000380*    GRUPO DE DATA - VEM DO COPY COMUM A TODO O LOTE
+000390*----------------------------------------------------------------
+000400     COPY DATACOPY REPLACING ==:PREFIXO:== BY ==WS-==.
+000410*Nivel 66 ja vem declarado dentro do copy (WS-DIA-MES).
+000420*Nivel 77 eh utilizado para variavel que nao possui relacionamento
+000430*definido com nenhuma outra variavel.
+000440 77  COR                      PIC A(04) VALUE 'AZUL'.
+000450*----------------------------------------------------------------
+000460*    TABELA DE CATEGORIAS VALIDAS PARA COR. COR PASSA
+000470*    A SER UM CODIGO DE CATEGORIA DE AGENDA/EVENTO, NAO MAIS UM
+000480*    LITERAL SOLTO - SO E ACEITO SE EXISTIR NESTA TABELA.
+000490*----------------------------------------------------------------
+000500 01  VALORES-CATEGORIAS.
+000510         05  FILLER            PIC A(04) VALUE 'AZUL'.
+000520         05  FILLER            PIC A(04) VALUE 'VERD'.
+000530         05  FILLER            PIC A(04) VALUE 'VERM'.
+000540         05  FILLER            PIC A(04) VALUE 'AMAR'.
+000550         05  FILLER            PIC A(04) VALUE 'PRET'.
+000560 01  TABELA-CATEGORIAS REDEFINES VALORES-CATEGORIAS.
+000570         05  CATEGORIA-ENTRADA OCCURS 5 TIMES
+000580                               INDEXED BY IX-CATEGORIA
+000590                               PIC A(04).
+000600 77  WS-COR-VALIDA-SW         PIC X(01) VALUE 'N'.
+000610         88  COR-VALIDA                VALUE 'S'.
+000620         88  COR-INVALIDA               VALUE 'N'.
+000630 77  WS-DATA-VALIDA-SW        PIC X(01) VALUE 'N'.
+000640         88  DATA-VALIDA                VALUE 'S'.
+000650         88  DATA-INVALIDA               VALUE 'N'.
+000660 77  WS-DIAS-NO-MES           PIC 9(02) VALUE ZEROS COMP.
+000670 77  WS-ANO-BISSEXTO-SW       PIC X(01) VALUE 'N'.
+000680         88  ANO-BISSEXTO               VALUE 'S'.
+000690*Nivel 78 agora vem do copy MATHCONS
+000700     COPY MATHCONS.
+000710 PROCEDURE DIVISION.
+000720*================================================================
+000730*    0000-MAINLINE
+000740*================================================================
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INICIALIZAR      THRU 1000-EXIT
+000770     PERFORM 2000-VALIDAR-DATA     THRU 2000-EXIT
+000780     PERFORM 3000-VALIDAR-COR      THRU 3000-EXIT
+000790     PERFORM 4000-EXIBIR-RESULTADO THRU 4000-EXIT
+000800     STOP RUN.
+000810*================================================================
+000820*    1000-INICIALIZAR - CARREGA OS VALORES PADRAO (EQUIVALENTES
+000830*    AOS ANTIGOS VALUE CLAUSES DE WS-DATA).
+000850*================================================================
+000860 1000-INICIALIZAR.
+000870     MOVE 27   TO WS-DIA
+000880     MOVE 10   TO WS-MES
+000890     MOVE 2018 TO WS-ANO.
+000930 1000-EXIT.
+000940     EXIT.
+001000*================================================================
+001010*    2000-VALIDAR-DATA - REJEITA MES FORA DE 1-12, DIA FORA DO
+001020*    NUMERO DE DIAS DO MES, COM TRATAMENTO DE ANO BISSEXTO PARA
+001030*    FEVEREIRO
+001040*================================================================
+001050 2000-VALIDAR-DATA.
+001060     SET DATA-VALIDA TO TRUE
+001070     IF WS-MES < 1 OR WS-MES > 12
+001080         SET DATA-INVALIDA TO TRUE
+001090         DISPLAY 'DATA INVALIDA - MES FORA DA FAIXA 01-12'
+001100         GO TO 2000-EXIT
+001110     END-IF
+001120     PERFORM 2100-VERIFICAR-BISSEXTO THRU 2100-EXIT
+001130     PERFORM 2200-OBTER-DIAS-NO-MES  THRU 2200-EXIT
+001140     IF WS-DIA < 1 OR WS-DIA > WS-DIAS-NO-MES
+001150         SET DATA-INVALIDA TO TRUE
+001160         DISPLAY 'DATA INVALIDA - DIA FORA DA FAIXA DO MES'
+001170     END-IF.
+001180 2000-EXIT.
+001190     EXIT.
+001200*================================================================
+001210*    2100-VERIFICAR-BISSEXTO - REGRA CLASSICA: DIVISIVEL POR 4 E
+001220*    (NAO DIVISIVEL POR 100 OU DIVISIVEL POR 400).
+001230*================================================================
+001240 2100-VERIFICAR-BISSEXTO.
+001250     MOVE 'N' TO WS-ANO-BISSEXTO-SW
+001260     IF FUNCTION MOD (WS-ANO, 4) = 0
+001270         IF FUNCTION MOD (WS-ANO, 100) NOT = 0
+001280             OR FUNCTION MOD (WS-ANO, 400) = 0
+001290             SET ANO-BISSEXTO TO TRUE
+001300         END-IF
+001310     END-IF.
+001320 2100-EXIT.
+001330     EXIT.
+001340*================================================================
+001350*    2200-OBTER-DIAS-NO-MES
+001360*================================================================
+001370 2200-OBTER-DIAS-NO-MES.
+001380     EVALUATE WS-MES
+001390         WHEN 4 WHEN 6 WHEN 9 WHEN 11
+001400             MOVE 30 TO WS-DIAS-NO-MES
+001410         WHEN 2
+001420             IF ANO-BISSEXTO
+001430                 MOVE 29 TO WS-DIAS-NO-MES
+001440             ELSE
+001450                 MOVE 28 TO WS-DIAS-NO-MES
+001460             END-IF
+001470         WHEN OTHER
+001480             MOVE 31 TO WS-DIAS-NO-MES
+001490     END-EVALUATE.
+001500 2200-EXIT.
+001510     EXIT.
+001520*================================================================
+001530*    3000-VALIDAR-COR - PROCURA COR NA TABELA DE CATEGORIAS.
+001540*================================================================
+001550 3000-VALIDAR-COR.
+001560     SET COR-INVALIDA TO TRUE
+001570     SET IX-CATEGORIA TO 1
+001580     PERFORM 3100-COMPARAR-CATEGORIA THRU 3100-EXIT
+001590         VARYING IX-CATEGORIA FROM 1 BY 1
+001600         UNTIL IX-CATEGORIA > 5 OR COR-VALIDA.
+001610     IF COR-INVALIDA
+001620         DISPLAY 'COR/CATEGORIA NAO CADASTRADA: ' COR
+001630     END-IF.
+001640 3000-EXIT.
+001650     EXIT.
+001660 3100-COMPARAR-CATEGORIA.
+001670     IF COR = CATEGORIA-ENTRADA (IX-CATEGORIA)
+001680         SET COR-VALIDA TO TRUE
+001690     END-IF.
+001700 3100-EXIT.
+001710     EXIT.
+001720*================================================================
+001730*    4000-EXIBIR-RESULTADO
+001740*================================================================
+001750 4000-EXIBIR-RESULTADO.
+001760     DISPLAY WS-DATA
+001770     DISPLAY WS-DIA
+001780     DISPLAY WS-DIA-MES
+001790     IF DATA-VALIDA
+001800         DISPLAY 'DATA OK'
+001810     ELSE
+001820         DISPLAY 'DATA REJEITADA'
+001830     END-IF
+001840     IF COR-VALIDA
+001850         DISPLAY 'CATEGORIA OK: ' COR
+001860     ELSE
+001870         DISPLAY 'CATEGORIA REJEITADA: ' COR
+001880     END-IF
+001890     DISPLAY 'CONSTANTE PI: ' MC-PI.
+001900 4000-EXIT.
+001910     EXIT.
+001920 END PROGRAM NIVEL.

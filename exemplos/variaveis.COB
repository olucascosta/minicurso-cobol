@@ -1,29 +1,235 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. VARIAVEIS.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      * VARIAVEL NUMERICA 5 POSICOES
-      * no m�ximo 18 d�gitos incluindo as casas decimais
-           01 NUM PIC 9(5) VALUE 12345.
-
-      * VARIAVEL ALFABETICA 6 POSICOES
-      * Possuem tamanho m�ximo de 160 caracteres
-           01 EVENTO PIC A(9) VALUE 'FLASHCLIP'.
-
-      * VARIAVEL ALFANUMERICA
-           01 NOME PIC X(10) VALUE '51&$A'.
-
-      * Variavel Positiva e negativa
-           01 NUM1 PIC S9(3) VALUE -123.
-      * Variavel decimal
-           01 NUM2 PIC S9(3)V9(2) VALUE -123.45.
-
-       PROCEDURE DIVISION.
-           DISPLAY NUM.
-           DISPLAY EVENTO.
-           DISPLAY NOME.
-           DISPLAY NUM1.
-           DISPLAY NUM2.
-
-       END PROGRAM VARIAVEIS.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. VARIAVEIS.
+000120 AUTHOR. M-CORREIA.
+000130 INSTALLATION. CENTRO DE TREINAMENTO COBOL.
+000140 DATE-WRITTEN. 2018-09-15.
+000150 DATE-COMPILED.
+000160*================================================================
+000170*   HISTORICO DE ALTERACOES
+000180*   DATA       AUTOR   DESCRICAO
+000190*   ---------- ------- -----------------------------------------
+000200*   2018-09-15  MCR    VERSAO ORIGINAL - DEMONSTRACAO DOS NIVEIS
+000210*                      DE DADOS NUMERICO/ALFABETICO/ALFANUMERICO/
+000220*                      DECIMAL. NOME ERA UM LITERAL FIXO '51&$A'.
+000230*   2026-08-09  MCR    NOME PASSOU A VIR DE UMA BUSCA NO MESTRE DE
+000240*                      CLIENTES (ARQUIVO CLIENTES) PELO CODIGO
+000250*                      DIGITADO, EM VEZ DO LITERAL FIXO. CODIGO
+000260*                      SEM CORRESPONDENCIA NO MESTRE E SINALIZADO.
+000270*   2026-08-09  MCR    EVENTO PASSOU A VIR DE UMA BUSCA NO MESTRE
+000280*                      DE EVENTOS (ARQUIVO EVENTOS, MANTIDO POR
+000290*                      EVENTOS0001) PELO CODIGO DIGITADO, EM VEZ
+000300*                      DO LITERAL FIXO 'FLASHCLIP'.
+000310*================================================================
+000320*   FUNCAO......... DEMONSTRA OS TIPOS BASICOS DE DADO DO COBOL E,
+000330*                    A PARTIR DESTA VERSAO, RESOLVE NOME E EVENTO
+000340*                    VIA BUSCA NOS MESTRES DE CLIENTES E EVENTOS
+000350*                    PELOS CODIGOS DIGITADOS PELO OPERADOR.
+000360*================================================================
+000370
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT OPTIONAL CLIENTES-FILE ASSIGN TO "CLIENTES"
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-FS-CLI.
+000440
+000450     SELECT OPTIONAL EVENTOS-FILE ASSIGN TO "EVENTOS"
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-FS-EVT.
+000480
+000490 DATA DIVISION.
+000500 FILE SECTION.
+000510 FD  CLIENTES-FILE.
+000520 01  CLI-REGISTRO.
+000530     10  CLI-CODIGO               PIC 9(06).
+000540     10  CLI-NOME                 PIC X(10).
+000550     10  FILLER                   PIC X(64).
+000560
+000570 FD  EVENTOS-FILE.
+000580 01  EVT-LINHA                    PIC X(80).
+000590
+000600 WORKING-STORAGE SECTION.
+000610*   VARIAVEL NUMERICA 5 POSICOES
+000620*   NO MAXIMO 18 DIGITOS INCLUINDO AS CASAS DECIMAIS
+000630 01  NUM                          PIC 9(5) VALUE 12345.
+000640
+000650*   VARIAVEL ALFABETICA 9 POSICOES - RESOLVIDA PELA BUSCA NO
+000660*   MESTRE DE EVENTOS EM 1500-LOCALIZAR-EVENTO, NAO MAIS LITERAL.
+000670 01  EVENTO                       PIC A(9) VALUE SPACES.
+000680
+000690*   VARIAVEL ALFANUMERICA - RESOLVIDA PELA BUSCA NO MESTRE DE
+000700*   CLIENTES EM 1000-LOCALIZAR-CLIENTE, NAO MAIS UM LITERAL FIXO.
+000710 01  NOME                         PIC X(10) VALUE SPACES.
+000720
+000730*   VARIAVEL POSITIVA E NEGATIVA
+000740 01  NUM1                         PIC S9(3) VALUE -123.
+000750*   VARIAVEL DECIMAL
+000760 01  NUM2                         PIC S9(3)V9(2) VALUE -123.45.
+000770
+000780*----------------------------------------------------------------
+000790*   LAYOUT COMPARTILHADO DO MESTRE DE EVENTOS
+000800*----------------------------------------------------------------
+000810     COPY EVENTOREC.
+000820
+000830 77  WS-FS-CLI                PIC X(02) VALUE '00'.
+000840 77  WS-CODIGO-DIGITADO       PIC X(06) VALUE SPACES.
+000850 77  WS-CODIGO-NUM            PIC 9(06) VALUE ZEROS.
+000860
+000870 77  WS-EOF-CLIENTES-SW       PIC X(01) VALUE 'N'.
+000880         88  FIM-CLIENTES              VALUE 'S'.
+000890 77  WS-CLIENTE-ACHADO-SW     PIC X(01) VALUE 'N'.
+000900         88  CLIENTE-ACHADO            VALUE 'S'.
+000910         88  CLIENTE-NAO-ACHADO        VALUE 'N'.
+000920 77  WS-ENTRADA-VALIDA-SW     PIC X(01) VALUE 'N'.
+000930         88  ENTRADA-VALIDA            VALUE 'S'.
+000940         88  ENTRADA-INVALIDA          VALUE 'N'.
+000950
+000960 77  WS-FS-EVT                PIC X(02) VALUE '00'.
+000970 77  WS-CODIGO-EVENTO-DIGIT   PIC X(06) VALUE SPACES.
+000980 77  WS-CODIGO-EVENTO-NUM     PIC 9(06) VALUE ZEROS.
+000990
+001000 77  WS-EOF-EVENTOS-SW        PIC X(01) VALUE 'N'.
+001010         88  FIM-EVENTOS               VALUE 'S'.
+001020 77  WS-EVENTO-ACHADO-SW      PIC X(01) VALUE 'N'.
+001030         88  EVENTO-ACHADO             VALUE 'S'.
+001040         88  EVENTO-NAO-ACHADO         VALUE 'N'.
+001050 77  WS-ENTR-EVT-VALIDA-SW    PIC X(01) VALUE 'N'.
+001060         88  ENTR-EVT-VALIDA           VALUE 'S'.
+001070         88  ENTR-EVT-INVALIDA         VALUE 'N'.
+001080
+001090 PROCEDURE DIVISION.
+001100*================================================================
+001110*   0000-MAINLINE
+001120*================================================================
+001130 0000-MAINLINE.
+001140     PERFORM 1000-LOCALIZAR-CLIENTE THRU 1000-EXIT
+001150     PERFORM 1500-LOCALIZAR-EVENTO  THRU 1500-EXIT
+001160     PERFORM 2000-EXIBIR-RESULTADO  THRU 2000-EXIT
+001170     STOP RUN.
+001180
+001190*================================================================
+001200*   1000-LOCALIZAR-CLIENTE - ACEITA O CODIGO, VALIDA QUE E
+001210*   NUMERICO E PROCURA SEQUENCIALMENTE NO MESTRE DE CLIENTES
+001220*   (OPTIONAL - SE O ARQUIVO NAO EXISTIR, NOME FICA NAO ACHADO).
+001230*================================================================
+001240 1000-LOCALIZAR-CLIENTE.
+001250     SET ENTRADA-VALIDA TO TRUE
+001260     SET CLIENTE-NAO-ACHADO TO TRUE
+001270
+001280     DISPLAY 'CODIGO DO CLIENTE: '
+001290     ACCEPT WS-CODIGO-DIGITADO
+001300
+001310     IF FUNCTION TRIM (WS-CODIGO-DIGITADO) IS NOT NUMERIC
+001320         SET ENTRADA-INVALIDA TO TRUE
+001330         DISPLAY 'CODIGO INVALIDO - NAO E NUMERICO'
+001340         GO TO 1000-EXIT
+001350     END-IF
+001360
+001370     COMPUTE WS-CODIGO-NUM =
+001380         FUNCTION NUMVAL (FUNCTION TRIM (WS-CODIGO-DIGITADO))
+001390
+001400     MOVE 'N' TO WS-EOF-CLIENTES-SW
+001410     OPEN INPUT CLIENTES-FILE
+001420     IF WS-FS-CLI = '00'
+001430         PERFORM 1100-LER-CLIENTE THRU 1100-EXIT
+001440         PERFORM 1200-COMPARAR-CLIENTE THRU 1200-EXIT
+001450             UNTIL FIM-CLIENTES OR CLIENTE-ACHADO
+001460         CLOSE CLIENTES-FILE
+001470     END-IF
+001480
+001490     IF CLIENTE-ACHADO
+001500         MOVE CLI-NOME TO NOME
+001510     ELSE
+001520         MOVE 'NAO ENCONT' TO NOME
+001530     END-IF.
+001540 1000-EXIT.
+001550     EXIT.
+001560
+001570 1100-LER-CLIENTE.
+001580     READ CLIENTES-FILE
+001590         AT END
+001600             SET FIM-CLIENTES TO TRUE
+001610     END-READ.
+001620 1100-EXIT.
+001630     EXIT.
+001640
+001650 1200-COMPARAR-CLIENTE.
+001660     IF CLI-CODIGO = WS-CODIGO-NUM
+001670         SET CLIENTE-ACHADO TO TRUE
+001680     ELSE
+001690         PERFORM 1100-LER-CLIENTE THRU 1100-EXIT
+001700     END-IF.
+001710 1200-EXIT.
+001720     EXIT.
+001730
+001740*================================================================
+001750*   1500-LOCALIZAR-EVENTO - MESMA IDEIA DE 1000-LOCALIZAR-CLIENTE,
+001760*   SO QUE CONTRA O MESTRE DE EVENTOS (ARQUIVO EVENTOS, MANTIDO
+001770*   POR EVENTOS0001). EVENTO INATIVO NAO E CONSIDERADO ACHADO.
+001780*================================================================
+001790 1500-LOCALIZAR-EVENTO.
+001800     SET ENTR-EVT-VALIDA TO TRUE
+001810     SET EVENTO-NAO-ACHADO TO TRUE
+001820
+001830     DISPLAY 'CODIGO DO EVENTO: '
+001840     ACCEPT WS-CODIGO-EVENTO-DIGIT
+001850
+001860     IF FUNCTION TRIM (WS-CODIGO-EVENTO-DIGIT) IS NOT NUMERIC
+001870         SET ENTR-EVT-INVALIDA TO TRUE
+001880         DISPLAY 'CODIGO DE EVENTO INVALIDO - NAO E NUMERICO'
+001890         GO TO 1500-EXIT
+001900     END-IF
+001910
+001920     COMPUTE WS-CODIGO-EVENTO-NUM =
+001930         FUNCTION NUMVAL (FUNCTION TRIM (WS-CODIGO-EVENTO-DIGIT))
+001940
+001950     MOVE 'N' TO WS-EOF-EVENTOS-SW
+001960     OPEN INPUT EVENTOS-FILE
+001970     IF WS-FS-EVT = '00'
+001980         PERFORM 1600-LER-EVENTO THRU 1600-EXIT
+001990         PERFORM 1700-COMPARAR-EVENTO THRU 1700-EXIT
+002000             UNTIL FIM-EVENTOS OR EVENTO-ACHADO
+002010         CLOSE EVENTOS-FILE
+002020     END-IF
+002030
+002040     IF EVENTO-ACHADO
+002050         MOVE EVT-NOME TO EVENTO
+002060     ELSE
+002070         MOVE 'NAO ACHOU' TO EVENTO
+002080     END-IF.
+002090 1500-EXIT.
+002100     EXIT.
+002110
+002120 1600-LER-EVENTO.
+002130     READ EVENTOS-FILE INTO EVT-REGISTRO
+002140         AT END
+002150             SET FIM-EVENTOS TO TRUE
+002160     END-READ.
+002170 1600-EXIT.
+002180     EXIT.
+002190
+002200 1700-COMPARAR-EVENTO.
+002210     IF EVT-CODIGO = WS-CODIGO-EVENTO-NUM AND EVT-ATIVO
+002220         SET EVENTO-ACHADO TO TRUE
+002230     ELSE
+002240         PERFORM 1600-LER-EVENTO THRU 1600-EXIT
+002250     END-IF.
+002260 1700-EXIT.
+002270     EXIT.
+002280
+002290 2000-EXIBIR-RESULTADO.
+002300     DISPLAY NUM
+002310     DISPLAY EVENTO
+002320     IF EVENTO-NAO-ACHADO AND ENTR-EVT-VALIDA
+002330         DISPLAY 'EVENTO NAO CADASTRADO: ' WS-CODIGO-EVENTO-DIGIT
+002340     END-IF
+002350     DISPLAY NOME
+002360     IF CLIENTE-NAO-ACHADO AND ENTRADA-VALIDA
+002370         DISPLAY 'CLIENTE NAO CADASTRADO: ' WS-CODIGO-DIGITADO
+002380     END-IF
+002390     DISPLAY NUM1
+002400     DISPLAY NUM2.
+002410 2000-EXIT.
+002420     EXIT.
+002430
+002440 END PROGRAM VARIAVEIS.
